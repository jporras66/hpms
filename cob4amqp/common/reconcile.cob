@@ -0,0 +1,247 @@
+      *-----------------------------------------------------------------
+      * Author:    fjavier.porras@gmail.com
+      * Date:      09-Aug-2026
+      * Purpose:   three-way control-total reconciliation across the
+      *            three durable records a cobclient run leaves behind
+      *            : AUDITLOG (one line per READ/WRITE/ERROR event),
+      *            the ARCHIVE.DAT replay file (one record per message
+      *            read) and CHECKPOINT (one msgid per message fully
+      *            disposed of).  Flags any pair of totals that should
+      *            agree but don't, so an operator can tell a clean
+      *            run apart from one that left something half-done.
+      * Tectonics: cobc -x -I ../copy reconcile.cob
+      *-----------------------------------------------------------------
+       identification division.
+       program-id. reconcile.
+      *
+       environment      division.
+       configuration    section.
+       input-output     section.
+       file-control.
+           select audit-file assign to ws-audit-file
+                  organization line sequential
+                  file status is ws-audit-status.
+      *
+           select archive-file assign to ws-archive-file
+                  organization is sequential
+                  file status is ws-archive-status.
+      *
+           select checkpoint-file assign to ws-checkpoint-file
+                  organization line sequential
+                  file status is ws-checkpoint-status.
+      *
+       data division.
+       file section.
+       fd  audit-file
+           record contains 156 characters.
+       01  audit-record pic x(156).
+      *
+           copy "fd-archive.cpy".
+      *
+       fd  checkpoint-file.
+       01  checkpoint-record pic x(61).
+      *
+       working-storage section.
+       01  ws-audit-file      pic x(100) value 'AUDITLOG'.
+       01  ws-audit-status    pic x(02)  value '00'.
+       01  ws-archive-file    pic x(100) value 'ARCHIVE.DAT'.
+       01  ws-archive-status  pic x(02)  value '00'.
+       01  ws-checkpoint-file pic x(100) value 'CHECKPOINT'.
+       01  ws-checkpoint-status pic x(02) value '00'.
+      *
+           copy "fd-audit.cpy".
+      *
+       01  audit-read-count   pic 9(09) value zero.
+       01  audit-write-count  pic 9(09) value zero.
+       01  audit-error-count  pic 9(09) value zero.
+       01  audit-dupe-count   pic 9(09) value zero.
+       01  audit-disposed-count pic 9(09) value zero.
+       01  archive-count      pic 9(09) value zero.
+       01  checkpoint-count   pic 9(09) value zero.
+      *
+       01  discrepancy-sw     pic x value 'N'.
+           88 discrepancy-found value 'Y'.
+       01  in-flight-count    pic 9(09) value zero.
+      *-----------------------------------------------------------------
+       procedure division.
+      *
+       000-main.
+      *
+           perform 100-count-audit-file
+              thru 100-count-audit-file-exit
+           perform 200-count-archive-file
+              thru 200-count-archive-file-exit
+           perform 300-count-checkpoint-file
+              thru 300-count-checkpoint-file-exit
+           compute audit-disposed-count =
+                   audit-write-count + audit-error-count
+                   + audit-dupe-count
+           perform 400-show-report
+           if discrepancy-found
+              move 1 to return-code
+           else
+              move 0 to return-code
+           end-if
+           goback.
+      *-----------------------------------------------------------------
+      *    AUDITLOG : one line per message read, plus one more per
+      *    message successfully forwarded -- count each event kind.
+      *-----------------------------------------------------------------
+       100-count-audit-file.
+      *
+           open input audit-file
+           if ws-audit-status not = '00'
+              display 'reconcile : no audit file found, status '
+                      ws-audit-status
+              end-display
+              go to 100-count-audit-file-exit
+           end-if
+      *
+           perform until ws-audit-status = '10'
+              read audit-file into w-audit-line
+                 at end
+                    move '10' to ws-audit-status
+                 not at end
+                    evaluate w-audit-event
+                       when 'READ'
+                          add 1 to audit-read-count
+                       when 'WRITE'
+                          add 1 to audit-write-count
+                       when 'ERROR'
+                          add 1 to audit-error-count
+                       when 'DUPE'
+                          add 1 to audit-dupe-count
+                    end-evaluate
+              end-read
+           end-perform
+           close audit-file.
+      *
+       100-count-audit-file-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *    ARCHIVE.DAT : one record per message read, independent of
+      *    whatever happened to it afterwards.
+      *-----------------------------------------------------------------
+       200-count-archive-file.
+      *
+           open input archive-file
+           if ws-archive-status not = '00'
+              display 'reconcile : no archive file found, status '
+                      ws-archive-status
+              end-display
+              go to 200-count-archive-file-exit
+           end-if
+      *
+           perform until ws-archive-status = '10'
+              read archive-file
+                 at end
+                    move '10' to ws-archive-status
+                 not at end
+                    add 1 to archive-count
+              end-read
+           end-perform
+           close archive-file.
+      *
+       200-count-archive-file-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *    CHECKPOINT : one msgid per message fully disposed of
+      *    (forwarded, dead-lettered, or requeued to exhaustion).
+      *-----------------------------------------------------------------
+       300-count-checkpoint-file.
+      *
+           open input checkpoint-file
+           if ws-checkpoint-status not = '00'
+              display 'reconcile : no checkpoint file found, status '
+                      ws-checkpoint-status
+              end-display
+              go to 300-count-checkpoint-file-exit
+           end-if
+      *
+           perform until ws-checkpoint-status = '10'
+              read checkpoint-file
+                 at end
+                    move '10' to ws-checkpoint-status
+                 not at end
+                    add 1 to checkpoint-count
+              end-read
+           end-perform
+           close checkpoint-file.
+      *
+       300-count-checkpoint-file-exit.
+           exit.
+      *-----------------------------------------------------------------
+      *    every message read is logged to both AUDITLOG and
+      *    ARCHIVE.DAT at the same point in 2100-queue-read, so those
+      *    two totals must match exactly ; checkpoint-count can only
+      *    be less than or equal to archive-count, the difference
+      *    being messages still in flight (or left unresolved by an
+      *    abend) when this report was run.
+      *-----------------------------------------------------------------
+       400-show-report.
+      *
+           display ' '
+           end-display
+           display 'reconcile : three-way control-total report'
+           end-display
+           display '  audit reads        : ' audit-read-count
+           end-display
+           display '  audit writes       : ' audit-write-count
+           end-display
+           display '  audit errors       : ' audit-error-count
+           end-display
+           display '  audit dupes        : ' audit-dupe-count
+           end-display
+           display '  archive records    : ' archive-count
+           end-display
+           display '  checkpoint records : ' checkpoint-count
+           end-display
+           display ' '
+           end-display
+      *
+           if audit-read-count not = archive-count
+              set discrepancy-found to true
+              display 'reconcile : ** MISMATCH ** audit reads ('
+                      audit-read-count ') not equal to archive '
+                      'records (' archive-count ')'
+              end-display
+           end-if
+      *
+      *    every disposed message gets a WRITE, ERROR or DUPE audit
+      *    event and a checkpoint record at the same point (2100-
+      *    queue-write / 2150-queue-send-error / the duplicate-
+      *    suppression branch of 2100-queue-read), so these two
+      *    totals must always agree exactly.
+      *
+           if checkpoint-count not = audit-disposed-count
+              set discrepancy-found to true
+              display 'reconcile : ** MISMATCH ** checkpoint records ('
+                      checkpoint-count ') not equal to audit writes '
+                      'plus errors (' audit-disposed-count ')'
+              end-display
+           end-if
+      *
+           if checkpoint-count > archive-count
+              set discrepancy-found to true
+              display 'reconcile : ** MISMATCH ** checkpoint records ('
+                      checkpoint-count ') exceed archive records ('
+                      archive-count ')'
+              end-display
+           end-if
+      *
+           if checkpoint-count < archive-count
+              compute in-flight-count =
+                      archive-count - checkpoint-count
+              display 'reconcile : ' in-flight-count
+                      ' message(s) read but not yet fully disposed of'
+              end-display
+           end-if
+      *
+           if not discrepancy-found
+              display 'reconcile : control totals agree, no '
+                      'mismatches found'
+              end-display
+           end-if.
+      *
+       400-show-report-exit.
+           exit.
