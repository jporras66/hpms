@@ -0,0 +1,115 @@
+      *-----------------------------------------------------------------
+      * Author:    fjavier.porras@gmail.com
+      * Date:      09-Aug-2026
+      * Purpose:   human-readable report over a WW02-FILE-DATA file
+      *            (see fd-file-data.cpy / filedatagen.cob) -- prints
+      *            each record's date, both ALFA fields, and all four
+      *            ID values (COMP, COMP-3, COMP-5, DISPLAY) already
+      *            converted to plain decimal side by side, so the
+      *            file can be validated or shared without anyone
+      *            needing to hand-decode a cbl_oc_dump hex dump.
+      * Tectonics: cobc -x -I ../copy filedatarpt.cob
+      *     Usage: export filedata_file=path to report a file other
+      *            than the default FILEDATA.DAT
+      *-----------------------------------------------------------------
+       identification division.
+       program-id. filedatarpt.
+      *
+       environment      division.
+       configuration    section.
+       input-output     section.
+       file-control.
+           select file-data assign to disk
+                  organization is sequential
+                  file status is ws-fstat.
+      *
+       data division.
+       file section.
+           copy "fd-file-data.cpy".
+      *
+       working-storage section.
+       01  ws-file-data    pic x(100) value 'FILEDATA.DAT'.
+       01  ws-file-data-env pic x(100).
+       01  ws-fstat        pic x(02)  value '00'.
+      *
+       01  record-count     pic 9(06) value zero.
+      *
+      *    plain-decimal display forms of the four ID fields -- moving
+      *    a COMP/COMP-3/COMP-5 item into one of these does the usage
+      *    conversion for us, the same way MOVE always has.
+      *
+       01  rpt-id1          pic z(03)9.
+       01  rpt-id2          pic z(03)9.
+       01  rpt-id3          pic z(03)9.
+       01  rpt-id4          pic z(03)9.
+      *-----------------------------------------------------------------
+       procedure division.
+      *
+       000-main.
+      *
+      *    an unset filedata_file must leave the 'FILEDATA.DAT'
+      *    default alone ; accepting straight into ws-file-data would
+      *    blank it out instead, since a missing environment variable
+      *    still runs the (uncoded) ON EXCEPTION path.
+      *
+           accept ws-file-data-env from environment 'filedata_file'
+              not on exception
+                 move ws-file-data-env to ws-file-data
+           end-accept
+      *
+           perform 100-print-report
+              thru 100-print-report-exit
+      *
+           display ' '
+           end-display
+           display 'filedatarpt : ' record-count ' record(s) reported'
+           end-display
+           goback.
+      *-----------------------------------------------------------------
+       100-print-report.
+      *
+           open input file-data
+           if ws-fstat not = '00'
+              display 'filedatarpt : open input failed, status '
+                      ws-fstat
+              end-display
+              goback
+           end-if
+      *
+           display 'date                       '
+                   'alfa1                                 '
+                   'alfa2                                 '
+                   'id1(comp) id2(comp-3) id3(comp-5) id4(display)'
+           end-display
+      *
+           perform until ws-fstat = '10'
+              read file-data
+                 at end
+                    move '10' to ws-fstat
+                 not at end
+                    add 1 to record-count
+                    perform 200-show-record
+              end-read
+           end-perform
+      *
+           close file-data.
+      *
+       100-print-report-exit.
+           exit.
+      *-----------------------------------------------------------------
+       200-show-record.
+      *
+           move ww02-id1 to rpt-id1
+           move ww02-id2 to rpt-id2
+           move ww02-id3 to rpt-id3
+           move ww02-id4 to rpt-id4
+      *
+           display ww02-date ' ' ww02-alfa1 ' ' ww02-alfa2 ' '
+                   rpt-id1 '       ' rpt-id2 '        ' rpt-id3
+                   '       ' rpt-id4
+           end-display.
+      *
+       200-show-record-exit.
+           exit.
+      *-----------------------------------------------------------------
+       end program filedatarpt.
