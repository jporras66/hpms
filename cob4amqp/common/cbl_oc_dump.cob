@@ -9,15 +9,39 @@ OCOBOL >>SOURCE FORMAT IS FIXED
       *            (memory address and dump length)
       *            export OC_DUMP_EXT=Y for extended explanatory text
       *            (architecture   and endian-order)
+      *            export OC_DUMP_FILE=path to also capture the dump
+      *            to a file, for unattended/batch runs
+      *            export OC_DUMP_OFFSET=n to start the dump at byte n
+      *            of the buffer instead of byte 0
+      *            export OC_DUMP_LENGTH=n to dump at most n bytes
+      *            instead of the whole buffer
+      *            export OC_DUMP_DOTS=c to use c as the ascii
+      *            column's unprintable-byte placeholder (default .)
+      *            export OC_DUMP_DOTS_EBC=c likewise, for the ebcdic
+      *            column (default #, so the two columns never look
+      *            alike by coincidence)
       *-----------------------------------------------------------------
        identification division.
        program-id. cbl_oc_dump.
       *
        environment      division.
        configuration    section.
+       input-output     section.
+       file-control.
+           select dump-file assign to dump-file-name
+                  organization line sequential
+                  file status  is dump-file-status.
       *
        data division.
+       file section.
+       fd  dump-file.
+       01  dump-file-record     pic x(100).
+      *
        working-storage section.
+       77  dump-file-name       pic x(256).
+       77  dump-file-status     pic x(02) value '00'.
+       01  dump-file-sw         pic x     value 'N'.
+           88 dump-file-is-open value 'Y'.
        77  addr                             usage pointer.
        77  addr2addr                        usage pointer.
        77  counter               pic 999999 usage comp-5.
@@ -50,8 +74,16 @@ OCOBOL >>SOURCE FORMAT IS FIXED
        77  hex-line-pointer      pic 9(02) value 1.
       *
        77  show                  pic x(16).
+       77  show-ebc              pic x(16).
+      *
+      * separate placeholder glyphs for the ascii and ebcdic columns,
+      * so a byte that is unprintable in one interpretation but not
+      * the other is never mistaken for a coincidence.
+      *
        77  dots                  pic x value '.'.
        77  dump-dots             pic x.
+       77  dots-ebc              pic x value '#'.
+       77  dump-dots-ebc         pic x.
       *
        77  hex-digit             pic x(16)  value '0123456789abcdef'.
        01  extended-infos        pic x.
@@ -60,6 +92,15 @@ OCOBOL >>SOURCE FORMAT IS FIXED
       *
        77  len                   pic 999999 usage comp-5.
        77  len-display           pic 999999.
+      *
+      * byte offset/length window, restricting the dump to a slice of
+      * the buffer instead of always dumping the whole thing.
+      *
+       77  dump-offset           pic 999999 usage comp-5 value 0.
+       77  dump-offset-env       pic x(06).
+       77  dump-length           pic 999999 usage comp-5 value 0.
+       77  dump-length-env       pic x(06).
+       77  dump-end              pic 999999 usage comp-5 value 0.
       *
        linkage section.
        01  buffer                pic x       any length.
@@ -71,36 +112,59 @@ OCOBOL >>SOURCE FORMAT IS FIXED
        00.
            perform starting-address
       *
-           perform varying counter from 0 by 16
-                   until   counter  >=   len
+           perform varying counter from dump-offset by 16
+                   until   counter  >=   dump-end
               move counter to offset
-              move spaces  to hex-line, show
+              move spaces  to hex-line, show, show-ebc
               move '-'     to hex-line (24:01)
               move 1       to hex-line-pointer
               perform varying byline from 1 by 1
                       until   byline  >  16
-                 if (counter + byline) > len
+                 if (counter + byline) > dump-end
                     if byline < 9
                        move space to hex-line (24:01)
                     end-if
-                    inspect show (byline:) replacing all spaces by dots
+                    inspect show     (byline:) replacing all spaces
+                            by dots
+                    inspect show-ebc (byline:) replacing all spaces
+                            by dots-ebc
                     exit perform
                  else
                     move buffer (counter + byline : 1) to byte
                     perform calc-hex-value
-                    if ((some-is-printable-iso88591 and is-ascii) or
-                        (some-is-printable-ebcdic   and is-ebdic)   )
+                    if some-is-printable-iso88591
                        move byte to show (byline:1)
                     else
                        move dots to show (byline:1)
                     end-if
+                    if some-is-printable-ebcdic
+                       move byte to show-ebc (byline:1)
+                    else
+                       move dots-ebc to show-ebc (byline:1)
+                    end-if
                  end-if
               end-perform
-              display offset '  ' hex-line '  ' show
+              display offset '  ' hex-line '  ' show '  ' show-ebc
               end-display
+              if dump-file-is-open
+                 move spaces to dump-file-record
+                 string offset    delimited by size
+                        '  '      delimited by size
+                        hex-line  delimited by size
+                        '  '      delimited by size
+                        show      delimited by size
+                        '  '      delimited by size
+                        show-ebc  delimited by size
+                   into dump-file-record
+                 end-string
+                 write dump-file-record
+              end-if
            end-perform
            display ' '
            end-display
+           if dump-file-is-open
+              close dump-file
+           end-if
       *
            continue.
        ex. exit program.
@@ -133,6 +197,43 @@ OCOBOL >>SOURCE FORMAT IS FIXED
              not on exception
                  move dump-dots to dots
            end-accept
+      * likewise, but for the ebcdic column's placeholder glyph
+           accept dump-dots-ebc from environment 'oc_dump_dots_ebc'
+             not on exception
+                 move dump-dots-ebc to dots-ebc
+           end-accept
+      * if wanted, also capture the dump to a file (unattended runs)
+           accept dump-file-name from environment 'oc_dump_file'
+             not on exception
+                 if dump-file-name not = spaces
+                    open output dump-file
+                    if dump-file-status = '00'
+                       set dump-file-is-open to true
+                    end-if
+                 end-if
+           end-accept
+      * if wanted, restrict the dump to a byte offset/length window
+           accept dump-offset-env from environment 'oc_dump_offset'
+             not on exception
+                 if function trim(dump-offset-env) is numeric
+                    move function trim(dump-offset-env) to dump-offset
+                 end-if
+           end-accept
+           accept dump-length-env from environment 'oc_dump_length'
+             not on exception
+                 if function trim(dump-length-env) is numeric
+                    move function trim(dump-length-env) to dump-length
+                 end-if
+           end-accept
+      * clamp the window to what the buffer actually holds
+           if dump-offset > len
+              move len to dump-offset
+           end-if
+           compute len = len - dump-offset
+           if dump-length > 0 and dump-length < len
+              move dump-length to len
+           end-if
+           compute dump-end = dump-offset + len
       *
            perform test-ascii
            perform test-endian
@@ -168,10 +269,25 @@ OCOBOL >>SOURCE FORMAT IS FIXED
                  display 'dump of memory beginning at hex-address: '
                           hex-line (1 : 3 * (byline - 1) )
                  end-display
+                 if dump-file-is-open
+                    move spaces to dump-file-record
+                    string 'dump of memory beginning at hex-address: '
+                           delimited by size
+                           hex-line (1 : 3 * (byline - 1) )
+                           delimited by size
+                      into dump-file-record
+                    end-string
+                    write dump-file-record
+                 end-if
               end-if
               move len to len-display
               display 'length of memory dump is: ' len-display
               end-display
+              if dump-file-is-open
+                 move 'length of memory dump is: '
+                   to dump-file-record
+                 write dump-file-record
+              end-if
               if show-very-extended-infos
                  perform test-64bit
                  display 'program runs in '
@@ -190,6 +306,7 @@ OCOBOL >>SOURCE FORMAT IS FIXED
       * ensure that the passed size is not too big
               if len > 999998
                  move 999998 to len, len-display
+                 compute dump-end = dump-offset + len
                  display 'warning, only the first '
                          len-display  ' bytes are shown!'
                  end-display
@@ -200,13 +317,29 @@ OCOBOL >>SOURCE FORMAT IS FIXED
                       'hex-- -- -- -5 -- -- -- -- 10 '
                       '-- -- -- -- 15 -- '
                       '  '
-                      'chars----1----5-'
+                      'ascii---1----5-- '
+                      'ebcdic--1----5-'
               end-display
+              if dump-file-is-open
+                 move 'offset  hex-- -- -- -5 -- -- -- -- 10 '
+                    to dump-file-record
+                 write dump-file-record
+                 move '-- -- -- -- 15 --    ascii---1----5-- '
+                    to dump-file-record
+                 write dump-file-record
+                 move 'ebcdic--1----5-'
+                    to dump-file-record
+                 write dump-file-record
+              end-if
            else
               display ' '
               end-display
               display 'nothing to dump.'
               end-display
+              if dump-file-is-open
+                 move 'nothing to dump.' to dump-file-record
+                 write dump-file-record
+              end-if
            end-if
       *
            continue.
