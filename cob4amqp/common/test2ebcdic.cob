@@ -2,18 +2,21 @@
       *          i d e n t i f i c a t i o n   d i v i s i o n        *
       *          =============================================        *
       *---------------------------------------------------------------*
-       identification division. 
-      *-----------------------.	
+       identification division.
+      *-----------------------.
        program-id. 	test2ebcdic.
-       author. 		fjavier.porras@gmail.com.           
+       author. 		fjavier.porras@gmail.com.
        date-written.22/03/2015.
+      *    09/08/2026 fjp : expanded to a full 256-value round-trip
+      *                     regression test (asc2ebc/ebc2asc) instead
+      *                     of the original 62-char visual spot check.
       *---------------------------------------------------------------*
       *             e n v i r o n m e n t   d i v i s i o n           *
       *             =======================================           *
       *---------------------------------------------------------------*
        environment division.
       *--------------------.
-       configuration section. 
+       configuration section.
       *---------------------.
        special-names.
            decimal-point is comma
@@ -21,35 +24,86 @@
            alphabet beta  is ebcdic.
        input-output section.
       *--------------------.
-       file-control.        
-      * 
+       file-control.
+      *
       *---------------------------------------------------------------*
       *                    d a t a   d i v i s i o n                  *
       *---------------------------------------------------------------*
        data division.
       *-------------.
        file section.
-      *------------.      
-      * 
+      *------------.
+      *
        working-storage section.
       *-----------------------.
-       01 i      pic 9(04) value 0.
-       01 c      pic x(01) value spaces.
-       01 vlength usage binary-short value 0.
-       01 var    pic x(62) value is
-       '0123456789abcdefghijklmnopqrstuvwxyzabcdefghijklmnopqrstuvwxyz'. 
-       01 var2   pic x(256) value spaces.
+       01 i          pic 9(03)  value 0.
+       01 vlength     usage binary-short value 256.
+       01 pass-count  pic 9(04) value 0.
+       01 fail-count  pic 9(04) value 0.
+       01 codepage    pic x(05) value 'cp037'.
+       01 var        pic x(256) value spaces.
+       01 var2       pic x(256) value spaces.
+       01 var3       pic x(256) value spaces.
+      *---------------------------------------------------------------*
+      *               p r o c e d u r e   d i v i s i o n             *
+      *---------------------------------------------------------------*
        procedure division.
       *
-       move function length(var2) to vlength  
-       call 'inithexa' using var2, vlength end-call
-       call 'cbl_oc_dump' using var2 end-call
+       000-main.
+      *
+      *    a trading partner's mainframe extract may be cp037,
+      *    cp500, or another ebcdic variant ; pick it up from the
+      *    environment so one interface doesn't have to assume the
+      *    table another interface needs.
+      *
+           accept codepage from environment 'ebcdic_codepage'
+             not on exception
+                 continue
+           end-accept
+      *
+           perform 100-build-source-buffer
+      *
+      *    round-trip every one of the 256 byte values through
+      *    asc2ebc and back through ebc2asc ; the result must land
+      *    back on the original byte in every position.
+      *
+           move var to var2
+           call 'asc2ebc' using var2, vlength, codepage end-call
+           move var2 to var3
+           call 'ebc2asc' using var3, vlength, codepage end-call
+      *
+           perform 200-validate-round-trip
+      *
+           display 'test2ebcdic : code page ' codepage ' - '
+                   pass-count ' passed, ' fail-count ' failed'
+           end-display
+           goback.
+      *---------------------------------------------------------------*
+       100-build-source-buffer.
+      *
+      *    one occurrence of every byte value 0 thru 255, in order.
+      *
+           perform varying i from 1 by 1 until i > 256
+              move function char (i) to var (i:1)
+           end-perform.
+      *
+       100-build-source-buffer-exit.
+           exit.
+      *---------------------------------------------------------------*
+       200-validate-round-trip.
       *
-       call 'asc2ebc' using var2, vlength end-call 
-       call 'cbl_oc_dump' using var2 end-call 
-      *   
-       call 'ebc2asc' using var2, vlength end-call
+           perform varying i from 1 by 1 until i > 256
+              if var3 (i:1) = var (i:1)
+                 add 1 to pass-count
+              else
+                 add 1 to fail-count
+                 display 'test2ebcdic : byte ' i
+                         ' mismatch - expected x"'
+                         function hex-of (var  (i:1)) '" got x"'
+                         function hex-of (var3 (i:1)) '"'
+                 end-display
+              end-if
+           end-perform.
       *
-       call 'cbl_oc_dump' using var2 end-call 
-       goback.
-       
+       200-validate-round-trip-exit.
+           exit.
