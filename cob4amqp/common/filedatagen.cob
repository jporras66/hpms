@@ -0,0 +1,116 @@
+      *-----------------------------------------------------------------
+      * Author:    fjavier.porras@gmail.com
+      * Date:      09-Aug-2026
+      * Purpose:   generate and validate a WW02-FILE-DATA test file so
+      *            every USAGE in fd-file-data.cpy (COMP, COMP-3,
+      *            COMP-5, DISPLAY) can be proven to round-trip before
+      *            it is relied on for interface testing.
+      * Tectonics: cobc -x -I ../copy filedatagen.cob
+      *-----------------------------------------------------------------
+       identification division.
+       program-id. filedatagen.
+      *
+       environment      division.
+       configuration    section.
+       input-output     section.
+       file-control.
+           select file-data assign to disk
+                  organization is sequential
+                  file status is ws-fstat.
+      *
+       data division.
+       file section.
+           copy "fd-file-data.cpy".
+      *
+       working-storage section.
+       01  ws-file-data    pic x(100) value 'FILEDATA.DAT'.
+       01  ws-fstat        pic x(02)  value '00'.
+      *
+       01  num-records     pic 9(04)  value 10.
+       01  i                pic 9(04)  value zero.
+       01  pass-count       pic 9(04)  value zero.
+       01  fail-count       pic 9(04)  value zero.
+      *
+       01  exp-id1          pic 9(04)  usage comp    value zero.
+       01  exp-id2          pic 9(04)  usage comp-3  value zero.
+       01  exp-id3          pic 9(04)  usage comp-5  value zero.
+       01  exp-id4          pic 9(04)  usage display value zero.
+      *-----------------------------------------------------------------
+       procedure division.
+      *
+       000-main.
+      *
+           perform 100-generate-file
+           perform 200-validate-file
+           display 'filedatagen : ' pass-count ' passed, '
+                   fail-count ' failed'
+           end-display
+           goback.
+      *-----------------------------------------------------------------
+       100-generate-file.
+      *
+           open output file-data
+           if ws-fstat not = '00'
+              display 'filedatagen : open output failed, status '
+                      ws-fstat
+              end-display
+              goback
+           end-if
+      *
+           perform varying i from 1 by 1 until i > num-records
+              move function current-date to ww02-date
+      *
+      *       WW02-ALFA1/ALFA2 keep the accented a..z/A..Z values
+      *       already carried in fd-file-data.cpy.
+      *
+              move i                  to ww02-id1
+              move i                  to ww02-id2
+              move i                  to ww02-id3
+              move i                  to ww02-id4
+              write ww02-file-data
+           end-perform
+      *
+           close file-data.
+      *
+       100-generate-file-exit.
+           exit.
+      *-----------------------------------------------------------------
+       200-validate-file.
+      *
+           open input file-data
+           if ws-fstat not = '00'
+              display 'filedatagen : open input failed, status '
+                      ws-fstat
+              end-display
+              goback
+           end-if
+      *
+           move 1 to i
+           perform until ws-fstat = '10'
+              read file-data
+                 at end
+                    move '10' to ws-fstat
+                 not at end
+                    move i to exp-id1, exp-id2, exp-id3, exp-id4
+                    if ww02-id1 = exp-id1 and
+                       ww02-id2 = exp-id2 and
+                       ww02-id3 = exp-id3 and
+                       ww02-id4 = exp-id4
+                       add 1 to pass-count
+                    else
+                       add 1 to fail-count
+                       display 'filedatagen : record ' i
+                               ' mismatch - id1=' ww02-id1
+                               ' id2=' ww02-id2
+                               ' id3=' ww02-id3
+                               ' id4=' ww02-id4
+                       end-display
+                    end-if
+                    add 1 to i
+              end-read
+           end-perform
+      *
+           close file-data.
+      *
+       200-validate-file-exit.
+           exit.
