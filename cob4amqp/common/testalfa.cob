@@ -0,0 +1,197 @@
+      *---------------------------------------------------------------*
+      *          i d e n t i f i c a t i o n   d i v i s i o n        *
+      *          =============================================        *
+      *---------------------------------------------------------------*
+       identification division.
+      *-----------------------.
+       program-id. 	testalfa.
+       author. 		fjavier.porras@gmail.com.
+       date-written.09/08/2026.
+      *---------------------------------------------------------------*
+      *    exercises the accented characters already carried in
+      *    fd-file-data.cpy's WW02-ALFA1/ALFA2 (lower/upper-case
+      *    ñ/Ñ) through two round trips that a purely ASCII-literal
+      *    test would never catch :
+      *
+      *      1) a sequential file write/read cycle -- proves the
+      *         raw bytes the compiler actually stored survive a
+      *         disk round trip intact, whatever they are (WW02-
+      *         ALFA1/ALFA2 are PIC X, so this is a byte-fidelity
+      *         check, not a single-codepage assumption) ;
+      *
+      *      2) an asc2ebc/ebc2asc round trip through a selectable
+      *         EBCDIC code page (see test2ebcdic.cob), to show
+      *         whether an accented byte sequence that happens to
+      *         be multi-byte in the source charset survives being
+      *         treated, table lookup and all, as ordinary single
+      *         bytes.
+      *---------------------------------------------------------------*
+      *             e n v i r o n m e n t   d i v i s i o n           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+       environment division.
+      *--------------------.
+       configuration section.
+      *---------------------.
+       special-names.
+           decimal-point is comma
+           alphabet alpha is native
+           alphabet beta  is ebcdic.
+       input-output section.
+      *--------------------.
+       file-control.
+           select file-data assign to disk
+                  organization is sequential
+                  file status is ws-fstat.
+      *---------------------------------------------------------------*
+      *                    d a t a   d i v i s i o n                  *
+      *---------------------------------------------------------------*
+       data division.
+      *-------------.
+       file section.
+      *------------.
+           copy "fd-file-data.cpy".
+      *
+       working-storage section.
+      *-----------------------.
+       01  ws-file-data    pic x(100) value 'ALFATEST.DAT'.
+       01  ws-fstat        pic x(02)  value '00'.
+      *
+       01  codepage        pic x(05)  value 'cp037'.
+       01  vlength          usage binary-short value 37.
+      *
+      *    the ALFA fields as the compiler actually initialized
+      *    them, captured before the file round trip so WW02-ALFA1/
+      *    WW02-ALFA2 are free to be overwritten by the read.
+      *
+       01  saved-alfa1      pic x(37).
+       01  saved-alfa2      pic x(37).
+       01  ebc-alfa1        pic x(37).
+       01  ebc-alfa2        pic x(37).
+      *
+       01  pass-count       pic 9(04) value 0.
+       01  fail-count       pic 9(04) value 0.
+      *---------------------------------------------------------------*
+      *               p r o c e d u r e   d i v i s i o n             *
+      *---------------------------------------------------------------*
+       procedure division.
+      *
+       000-main.
+      *
+      *    a trading partner's mainframe extract may be cp037,
+      *    cp500, or another ebcdic variant ; pick it up from the
+      *    environment, same as test2ebcdic.cob.
+      *
+           accept codepage from environment 'ebcdic_codepage'
+             not on exception
+                 continue
+           end-accept
+      *
+           move ww02-alfa1 to saved-alfa1
+           move ww02-alfa2 to saved-alfa2
+      *
+           perform 100-file-round-trip
+           perform 200-ebcdic-round-trip
+      *
+           display 'testalfa : code page ' codepage ' - '
+                   pass-count ' passed, ' fail-count ' failed'
+           end-display
+           goback.
+      *---------------------------------------------------------------*
+      *    write the record once, then read it back from a fresh
+      *    open -- proves the accented bytes survive a real disk
+      *    round trip, not just an in-memory move.
+      *---------------------------------------------------------------*
+       100-file-round-trip.
+      *
+           open output file-data
+           if ws-fstat not = '00'
+              display 'testalfa : open output failed, status '
+                      ws-fstat
+              end-display
+              goback
+           end-if
+      *
+           write ww02-file-data
+           close file-data
+      *
+           open input file-data
+           if ws-fstat not = '00'
+              display 'testalfa : open input failed, status '
+                      ws-fstat
+              end-display
+              goback
+           end-if
+      *
+           read file-data
+              at end
+                 display 'testalfa : file round trip produced '
+                         'no record'
+                 end-display
+           end-read
+           close file-data
+      *
+           if ww02-alfa1 = saved-alfa1
+              add 1 to pass-count
+           else
+              add 1 to fail-count
+              display 'testalfa : WW02-ALFA1 file round trip '
+                      'mismatch - expected x"'
+                      function hex-of (saved-alfa1) '" got x"'
+                      function hex-of (ww02-alfa1) '"'
+              end-display
+           end-if
+      *
+           if ww02-alfa2 = saved-alfa2
+              add 1 to pass-count
+           else
+              add 1 to fail-count
+              display 'testalfa : WW02-ALFA2 file round trip '
+                      'mismatch - expected x"'
+                      function hex-of (saved-alfa2) '" got x"'
+                      function hex-of (ww02-alfa2) '"'
+              end-display
+           end-if.
+      *
+       100-file-round-trip-exit.
+           exit.
+      *---------------------------------------------------------------*
+      *    round-trip the same bytes through asc2ebc/ebc2asc, the
+      *    same conversion cobclient relies on for EBCDIC payloads
+      *    (see 2117-translate-ebcdic-payload) -- the result must
+      *    land back on the original bytes.
+      *---------------------------------------------------------------*
+       200-ebcdic-round-trip.
+      *
+           move saved-alfa1 to ebc-alfa1
+           call 'asc2ebc' using ebc-alfa1, vlength, codepage end-call
+           call 'ebc2asc' using ebc-alfa1, vlength, codepage end-call
+      *
+           move saved-alfa2 to ebc-alfa2
+           call 'asc2ebc' using ebc-alfa2, vlength, codepage end-call
+           call 'ebc2asc' using ebc-alfa2, vlength, codepage end-call
+      *
+           if ebc-alfa1 = saved-alfa1
+              add 1 to pass-count
+           else
+              add 1 to fail-count
+              display 'testalfa : WW02-ALFA1 ebcdic round trip '
+                      'mismatch - expected x"'
+                      function hex-of (saved-alfa1) '" got x"'
+                      function hex-of (ebc-alfa1) '"'
+              end-display
+           end-if
+      *
+           if ebc-alfa2 = saved-alfa2
+              add 1 to pass-count
+           else
+              add 1 to fail-count
+              display 'testalfa : WW02-ALFA2 ebcdic round trip '
+                      'mismatch - expected x"'
+                      function hex-of (saved-alfa2) '" got x"'
+                      function hex-of (ebc-alfa2) '"'
+              end-display
+           end-if.
+      *
+       200-ebcdic-round-trip-exit.
+           exit.
