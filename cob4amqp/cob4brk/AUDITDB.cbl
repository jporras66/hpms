@@ -0,0 +1,169 @@
+		******************************************************************
+      *  AUDITDB -- persists every bridged message to Postgres
+      *
+      *  Callable from cobclient.cob's processing loop with the
+      *  msgid/mimetype/payload/timestamp of the message just handled,
+      *  plus the end-to-end correlation id (messageUUID) cobclient
+      *  stamped on it, so the same id can be matched back to the
+      *  audit trail and archive file for that message.
+      *  Built on the CONNECT/INSERT pattern demonstrated in
+      *  _doc/cob4amqp/examples/ocesql/INSERTTBL.cbl, with the error
+      *  handling factored into sql-error-rtn.cpy so every other
+      *  OCESQL-calling program gets the same diagnostics for free.
+      *
+      *  The connection is made once per run (CONNECTED-SW persists in
+      *  WORKING-STORAGE across calls) and reused for every message.
+      *  DBNAME/USERNAME/PASSWD can be overridden from auditdb_dbname,
+      *  auditdb_username and auditdb_passwd -- see CONNECT-RTN.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 AUDITDB.
+       AUTHOR.                     fjavier.porras@gmail.com.
+       DATE-WRITTEN.               09-08-2026.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  CONNECTED-SW            PIC X VALUE 'N'.
+           88 DB-IS-CONNECTED            VALUE 'Y'.
+
+       01  DBNAME-ENV               PIC X(30).
+       01  USERNAME-ENV              PIC X(30).
+       01  PASSWD-ENV                PIC X(10).
+
+       01  SQL-DONE-SW              PIC X VALUE 'N'.
+           88 SQL-IS-DONE                 VALUE 'Y'.
+       01  SQL-RETRY-COUNT          PIC 9 VALUE ZERO.
+
+           COPY "sql-error-ws.cpy".
+
+      *
+      *  DBNAME/USERNAME/PASSWD default to the demo values below but
+      *  can be overridden at run time from auditdb_dbname,
+      *  auditdb_username and auditdb_passwd, so a site's real
+      *  connection details never have to be compiled into the
+      *  program -- see CONNECT-RTN.
+      *
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE
+                                        "HPS-CP@127.0.0.1:6432".
+       01  USERNAME                PIC  X(30) VALUE "hps".
+       01  PASSWD                  PIC  X(10) VALUE "password".
+       01  AUDIT-MSGID             PIC  X(61).
+       01  AUDIT-MIMETYPE          PIC  X(51).
+       01  AUDIT-MESSAGE           PIC  X(4096).
+       01  AUDIT-TIMESTAMP         PIC  X(16).
+       01  AUDIT-MESSAGEUUID       PIC  X(61).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE                    SECTION.
+       01  LNK-MSGID               PIC X(61).
+       01  LNK-MIMETYPE            PIC X(51).
+       01  LNK-MESSAGE             PIC X(4096).
+       01  LNK-TIMESTAMP           PIC X(16).
+       01  LNK-MESSAGEUUID         PIC X(61).
+       01  LNK-FAILED              PIC 9.
+      ******************************************************************
+       PROCEDURE                   DIVISION USING
+                                   LNK-MSGID, LNK-MIMETYPE, LNK-MESSAGE,
+                                   LNK-TIMESTAMP, LNK-MESSAGEUUID,
+                                   LNK-FAILED.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE 0 TO LNK-FAILED.
+           IF NOT DB-IS-CONNECTED
+              PERFORM CONNECT-RTN
+           END-IF.
+           IF LNK-FAILED = 1
+              GOBACK
+           END-IF.
+
+           MOVE LNK-MSGID       TO AUDIT-MSGID.
+           MOVE LNK-MIMETYPE    TO AUDIT-MIMETYPE.
+           MOVE LNK-MESSAGE     TO AUDIT-MESSAGE.
+           MOVE LNK-TIMESTAMP   TO AUDIT-TIMESTAMP.
+           MOVE LNK-MESSAGEUUID TO AUDIT-MESSAGEUUID.
+
+           MOVE 'N' TO SQL-DONE-SW.
+           MOVE 0   TO SQL-RETRY-COUNT.
+           PERFORM INSERT-RTN THRU INSERT-RTN-EXIT
+               UNTIL SQL-IS-DONE.
+
+           GOBACK.
+      ******************************************************************
+      *  a -30 PostgreSQL error is the only one sql-error-rtn.cpy
+      *  classes as transient (it has already rolled back) -- give it
+      *  one re-drive before giving up, same as CONNECT-RTN below.
+      ******************************************************************
+       INSERT-RTN.
+           EXEC SQL
+               INSERT INTO MESSAGE_AUDIT
+                      (MSGID, MIMETYPE, PAYLOAD, PROCESSED_AT,
+                       MESSAGEUUID)
+               VALUES (:AUDIT-MSGID, :AUDIT-MIMETYPE,
+                       :AUDIT-MESSAGE, :AUDIT-TIMESTAMP,
+                       :AUDIT-MESSAGEUUID)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM SQL-ERROR-RTN
+               IF  SQL-ERROR-IS-RETRYABLE AND SQL-RETRY-COUNT < 1
+                   ADD 1 TO SQL-RETRY-COUNT
+               ELSE
+                   MOVE 1 TO LNK-FAILED
+                   SET SQL-IS-DONE TO TRUE
+               END-IF
+           ELSE
+               EXEC SQL COMMIT WORK END-EXEC
+               SET SQL-IS-DONE TO TRUE
+           END-IF.
+       INSERT-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+       CONNECT-RTN.
+      *
+      *    an unset auditdb_dbname/auditdb_username/auditdb_passwd
+      *    must leave the demo DBNAME/USERNAME/PASSWD defaults alone ;
+      *    accepting straight into those fields would blank them out
+      *    instead, since a missing environment variable still runs
+      *    the (uncoded) ON EXCEPTION path.
+      *
+           ACCEPT DBNAME-ENV FROM ENVIRONMENT "auditdb_dbname"
+               NOT ON EXCEPTION MOVE DBNAME-ENV TO DBNAME
+           END-ACCEPT.
+           ACCEPT USERNAME-ENV FROM ENVIRONMENT "auditdb_username"
+               NOT ON EXCEPTION MOVE USERNAME-ENV TO USERNAME
+           END-ACCEPT.
+           ACCEPT PASSWD-ENV FROM ENVIRONMENT "auditdb_passwd"
+               NOT ON EXCEPTION MOVE PASSWD-ENV TO PASSWD
+           END-ACCEPT.
+
+           MOVE 'N' TO SQL-DONE-SW.
+           MOVE 0   TO SQL-RETRY-COUNT.
+           PERFORM DO-CONNECT-RTN THRU DO-CONNECT-RTN-EXIT
+               UNTIL SQL-IS-DONE.
+      ******************************************************************
+       DO-CONNECT-RTN.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM SQL-ERROR-RTN
+               IF  SQL-ERROR-IS-RETRYABLE AND SQL-RETRY-COUNT < 1
+                   ADD 1 TO SQL-RETRY-COUNT
+               ELSE
+                   MOVE 1 TO LNK-FAILED
+                   SET SQL-IS-DONE TO TRUE
+               END-IF
+           ELSE
+               SET DB-IS-CONNECTED TO TRUE
+               SET SQL-IS-DONE TO TRUE
+           END-IF.
+       DO-CONNECT-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+           COPY "sql-error-rtn.cpy".
+      ******************************************************************
