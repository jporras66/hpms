@@ -0,0 +1,56 @@
+      *---------------------------------------------------------------*
+      *          i d e n t i f i c a t i o n   d i v i s i o n        *
+      *          =============================================        *
+      *---------------------------------------------------------------*
+       identification division.
+      *-----------------------.
+       program-id.      biztext.
+       author.          fjavier.porras@gmail.com.
+       date-written.    09/08/2026.
+      *---------------------------------------------------------------*
+      *             e n v i r o n m e n t   d i v i s i o n           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+       environment division.
+      *--------------------.
+       configuration section.
+      *---------------------.
+      *---------------------------------------------------------------*
+      *                    d a t a   d i v i s i o n                  *
+      *---------------------------------------------------------------*
+       data division.
+      *-------------.
+       working-storage section.
+      *-----------------------.
+       01 pgm-name pic x(15)
+                 value 'biztext.cob'.
+      *
+       linkage section.
+       01 lnk_message    pic x(4096).
+       01 lnk_failed     pic 9.
+       01 lnk_retryable  pic 9.
+      *---------------------------------------------------------------*
+      *               p r o c e d u r e   d i v i s i o n             *
+      *---------------------------------------------------------------*
+       procedure division using
+               by reference lnk_message,
+               by reference lnk_failed,
+               by reference lnk_retryable.
+      *
+       0000-main.
+      *
+      *    business logic for text/plain payloads goes here ; today
+      *    this simply accepts the message as-is.  an empty payload
+      *    is permanently bad -- there is no transient condition this
+      *    handler can detect for plain text, so it never asks for a
+      *    retry.
+      *
+           move 0 to lnk_failed
+           move 0 to lnk_retryable
+           if lnk_message = low-values then
+              display pgm-name ' - empty text payload, rejecting'
+              move 1 to lnk_failed
+           end-if.
+      *
+       0000-main-exit.
+           goback.
