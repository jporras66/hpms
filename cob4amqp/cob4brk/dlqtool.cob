@@ -0,0 +1,369 @@
+      *---------------------------------------------------------------*
+      *          i d e n t i f i c a t i o n   d i v i s i o n        *
+      *          =============================================        *
+      *---------------------------------------------------------------*
+       identification division.
+      *-----------------------.
+       program-id.      dlqtool.
+       author.          fjavier.porras@gmail.com.
+       date-written.    09/08/2026.
+      *---------------------------------------------------------------*
+      *    operator tool to inspect and replay messages sitting on
+      *    q_error (the dead-letter queue) without having to write a
+      *    one-off cobclient run for it.  three modes, set by
+      *    lnk_mode :
+      *
+      *      LIST   - read each message and display it, then put it
+      *               straight back on q_error.  there is no
+      *               non-destructive browse primitive in the AMQP
+      *               client calls this bridge uses (see
+      *               amqpRecvMessageCC in cobclient.cob), so a peek
+      *               is implemented as read-then-requeue ; a message
+      *               is never lost, only re-ordered behind whatever
+      *               else is already on the queue.
+      *      REPLAY - read each message and send it back to q_input,
+      *               the same as cobclient's own 2160-queue-requeue,
+      *               so it is picked up again on the next cobclient
+      *               run.
+      *      PURGE  - read each message and discard it.
+      *
+      *    lnk_target_msgid, if not blank, narrows REPLAY and PURGE to
+      *    just the one message whose q_msgid matches it ; every other
+      *    message seen during the scan is put back on q_error
+      *    untouched, the same as a LIST read would leave it.  LIST
+      *    ignores lnk_target_msgid -- its job is to show the operator
+      *    what is on the queue (and the msgid to come back and target)
+      *    in the first place.
+      *
+      *    runs until the error queue goes idle (lnk_timeout elapses
+      *    with nothing more to read) or the number of reads set by
+      *    the dlq_max_reads environment variable is reached,
+      *    whichever comes first ; dlq_max_reads unset or zero means
+      *    no limit.
+      *---------------------------------------------------------------*
+      *             e n v i r o n m e n t   d i v i s i o n           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+       environment division.
+      *--------------------.
+       configuration section.
+      *---------------------.
+       special-names.
+           decimal-point is comma
+           alphabet alpha is native
+           alphabet beta  is ebcdic.
+      *---------------------------------------------------------------*
+      *                    d a t a   d i v i s i o n                  *
+      *---------------------------------------------------------------*
+       data division.
+      *-------------.
+       working-storage section.
+      *-----------------------.
+       01 filler pic x(050)
+                 value  'pgm-dlqtool-ws-start'.
+       01 pgm-name pic x(15)
+                 value 'dlqtool.cob'.
+      *
+       01 w-data.
+          05 file-eof           pic 9.
+             88 eof             value 1.
+             88 neof            value 0.
+      *
+       01 err pic x(100).
+      *
+       01 w-counts.
+          05 cnt-read    pic 9(09) value zero.
+          05 cnt-replayed pic 9(09) value zero.
+          05 cnt-purged   pic 9(09) value zero.
+          05 cnt-listed   pic 9(09) value zero.
+      *
+       01 w-timeout-ms     usage binary-long value zero.
+       01 w-max-reads      usage binary-long value zero.
+       01 w-max-reads-env  pic x(06).
+      *
+       01 w-mode-sw        pic x value 'L'.
+           88 mode-is-list   value 'L'.
+           88 mode-is-replay value 'R'.
+           88 mode-is-purge  value 'P'.
+      *
+       01 w-target-msgid   pic x(61).
+          88 w-no-target-msgid value spaces, low-values.
+      *
+           copy "message.cpy" replacing leading
+           ==prefix-== BY ==q_==.
+      *
+       01 rc     binary-short value zero.
+          88 rc-timeout value -2.
+       01  filler pic x(050)
+                  value  'pgm-dlqtool-ws-end'.
+      *
+       linkage section.
+       01 lnk_error        pic  x(101).
+       01 lnk_input        pic  x(101).
+       01 lnk_mode         pic  x(101).
+       01 lnk_timeout      pic  x(101).
+       01 errstatus        pic  x(101).
+       01 lnk_target_msgid pic  x(101).
+      *
+      *---------------------------------------------------------------*
+      *               p r o c e d u r e   d i v i s i o n             *
+      *---------------------------------------------------------------*
+      *
+       procedure division using
+               by reference lnk_error ,
+               by reference lnk_input ,
+               by reference lnk_mode ,
+               by reference lnk_timeout ,
+               by reference errstatus ,
+               by reference lnk_target_msgid.
+      *
+       1000-main.
+      *
+           display 'start : ' pgm-name.
+           move lnk_error    to q_error
+           move lnk_input    to q_input
+           move lnk_timeout  to q_timeout
+           move lnk_target_msgid (1:61) to w-target-msgid.
+      *
+           if q_timeout is numeric
+              move q_timeout to w-timeout-ms
+           else
+              move zero to w-timeout-ms
+           end-if.
+      *
+           perform 1001-validate-linkage
+      *
+           accept w-max-reads-env from environment 'dlq_max_reads'
+              not on exception
+                 if function trim(w-max-reads-env) is numeric
+                    move function trim(w-max-reads-env)
+                      to w-max-reads
+                 end-if
+           end-accept.
+      *
+           perform 9001-show-linkage
+      *
+           perform 2100-dlq-read thru 2100-dlq-read-exit
+              until eof
+                 or (w-max-reads > 0 and cnt-read >= w-max-reads) ;
+      *
+           perform 3000-end.
+      *
+       1000-main-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    a missing error/input queue name, or a mode this tool does
+      *    not know, means the run was started wrong ; catch that now
+      *    rather than failing obscurely on the first queue call.
+      * ---------------------------------------------------------------
+       1001-validate-linkage.
+      *
+           if q_error = spaces or q_error = low-values then
+              string 'lnk_error queue name is missing or blank'
+              into err
+              perform 3000-end
+           end-if.
+      *
+           if lnk_mode (1:4) = 'LIST' then
+              set mode-is-list to true
+           else
+              if lnk_mode (1:6) = 'REPLAY' then
+                 set mode-is-replay to true
+                 if q_input = spaces or q_input = low-values then
+                    string 'lnk_input queue name is missing or '
+                           'blank, required for REPLAY mode'
+                    into err
+                    perform 3000-end
+                 end-if
+              else
+                 if lnk_mode (1:5) = 'PURGE' then
+                    set mode-is-purge to true
+                 else
+                    string 'lnk_mode must be LIST, REPLAY or PURGE'
+                    into err
+                    perform 3000-end
+                 end-if
+              end-if
+           end-if.
+      *
+       1001-validate-linkage-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    pull the next message off q_error and dispose of it
+      *    according to lnk_mode ; an idle queue (rc-timeout) simply
+      *    ends the run, the same as an empty input queue does for
+      *    cobclient.
+      * ---------------------------------------------------------------
+       2100-dlq-read.
+      *
+           display pgm-name " - amqpRecvMessageCC (q_error) before "
+      *
+           call 'amqpRecvMessageCC' using
+                by reference q_error,
+                by reference q_msgid,
+                by reference q_message,
+                by reference q_mimetype,
+                by reference q_properties,
+                by reference errstatus,
+                by value w-timeout-ms,
+                by reference q_retrycount
+           returning rc
+           on exception
+              string 'can not find program name :  amqpRecvMessageCC'
+              into err
+              perform 3000-end
+           end-call.
+      *
+           if rc-timeout then
+              display pgm-name " - q_error idle, ending run"
+              set eof to true
+           else
+              if rc < 0 then
+                 display pgm-name " - amqpRecvMessageCC error rc : "
+                 rc
+                 set eof to true
+              else
+                 add 1 to cnt-read
+                 perform 9002-show-msg
+                 evaluate true
+                    when mode-is-list
+                       perform 2150-dlq-requeue-error
+                       add 1 to cnt-listed
+                    when mode-is-replay
+                       if w-no-target-msgid
+                          or q_msgid = w-target-msgid then
+                          perform 2160-dlq-replay
+                          add 1 to cnt-replayed
+                       else
+                          perform 2150-dlq-requeue-error
+                       end-if
+                    when mode-is-purge
+                       if w-no-target-msgid
+                          or q_msgid = w-target-msgid then
+                          add 1 to cnt-purged
+                       else
+                          perform 2150-dlq-requeue-error
+                       end-if
+                 end-evaluate
+              end-if
+           end-if.
+      *
+       2100-dlq-read-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    LIST mode : put the message straight back on q_error so it
+      *    is still there for whatever disposes of it for real.  also
+      *    used by REPLAY/PURGE when lnk_target_msgid is set and the
+      *    message just read is not the one the operator asked for --
+      *    it goes back on q_error untouched, same as a LIST read.
+      * ---------------------------------------------------------------
+       2150-dlq-requeue-error.
+      *
+           move rc to q_msglen
+           call 'amqpSendMessageCC' using
+                by reference q_error,
+                by reference q_message,
+                by value q_msglen,
+                by reference q_mimetype,
+                by reference q_properties,
+                by reference errstatus,
+                by reference q_retrycount
+           returning rc
+           on exception
+              string 'can not find program name :  amqpSendMessageCC'
+              into err
+              perform 3000-end
+           end-call.
+           if rc < 0 then
+              display pgm-name " - amqpSendMessageCC (list requeue) "
+                      "rc : " rc
+              perform 3000-end
+           end-if.
+      *
+       2150-dlq-requeue-error-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    REPLAY mode : give the message back to q_input for the
+      *    next cobclient run to pick up, same call pattern as
+      *    cobclient's own 2160-queue-requeue.
+      * ---------------------------------------------------------------
+       2160-dlq-replay.
+      *
+           move rc to q_msglen
+           call 'amqpSendMessageCC' using
+                by reference q_input,
+                by reference q_message,
+                by value q_msglen,
+                by reference q_mimetype,
+                by reference q_properties,
+                by reference errstatus,
+                by reference q_retrycount
+           returning rc
+           on exception
+              string 'can not find program name :  amqpSendMessageCC'
+              into err
+              perform 3000-end
+           end-call.
+           if rc < 0 then
+              display pgm-name " - amqpSendMessageCC (replay) rc : "
+                      rc
+              perform 3000-end
+           end-if.
+      *
+       2160-dlq-replay-exit.
+           exit.
+      *
+       3000-end.
+      *
+           display 'end   : ' pgm-name.
+      *
+           call 'amqpDisconnectCC' using
+                by reference errstatus
+           returning rc
+           on exception
+              display pgm-name
+                      ' - amqpDisconnectCC not available, skipping'
+           end-call.
+      *
+           display pgm-name ' - summary : read '     cnt-read
+                   ', listed '                        cnt-listed
+                   ', replayed '                       cnt-replayed
+                   ', purged '                          cnt-purged.
+      *
+           if err not = spaces then
+              display pgm-name ' - ' err
+           end-if.
+      *
+           goback.
+      *
+       3000-end-exit.
+           exit.
+      *
+       9001-show-linkage.
+      *
+           display pgm-name ' q_error   : ' q_error
+           display pgm-name ' q_input   : ' q_input
+           display pgm-name ' mode      : ' lnk_mode
+           display pgm-name ' q_timeout : ' q_timeout
+           display pgm-name ' errstatus : ' errstatus
+           display pgm-name ' target msgid : ' w-target-msgid.
+      *
+       9001-show-linkage-exit.
+           exit.
+      *
+       9002-show-msg.
+      *
+           display pgm-name ' q_msglen    : ' rc
+           display pgm-name ' q_msgid     : ' q_msgid
+           display pgm-name ' q_message   : ' q_message
+           display pgm-name ' q_mimetype  : ' q_mimetype
+           display pgm-name ' q_retrycount: ' q_retrycount.
+      *
+       9002-show-msg-exit.
+           exit.
+      *
+       end program dlqtool.
