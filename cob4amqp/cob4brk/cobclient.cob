@@ -21,16 +21,58 @@
            alphabet beta  is ebcdic.
        input-output section.
       *--------------------.
-       file-control.        
-      * 
+       file-control.
+      *
+      *    audit trail : one line per read/write event, GMT-adjusted.
+      *
+           select audit-file assign to "AUDITLOG"
+                  organization line sequential
+                  file status is w-audit-status.
+      *
+      *    archive : a durable replayable record of every message
+      *    the bridge has handled, independent of the queues.
+      *
+           select archive-file assign to disk
+                  organization is sequential
+                  file status is w-archive-status.
+      *
+      *    checkpoint : the msgid of every message this run has fully
+      *    disposed of (forwarded or dead-lettered), so a restart
+      *    after an abend knows what was already taken care of.
+      *
+           select checkpoint-file assign to "CHECKPOINT"
+                  organization line sequential
+                  file status is w-checkpoint-status.
+      *
+      *    transaction log : one compact CSV line per message read,
+      *    written in place of the verbose per-message DISPLAYs when
+      *    q_debug is off (the production case) ; see 9016-write-
+      *    tranlog-record.
+      *
+           select tranlog-file assign to ws-tranlog-file
+                  organization line sequential
+                  file status is w-tranlog-status.
+      *
       *---------------------------------------------------------------*
       *                    d a t a   d i v i s i o n                  *
       *---------------------------------------------------------------*
        data division.
       *-------------.
        file section.
-      *------------.      
-      * 
+      *------------.
+       fd  audit-file
+           record contains 156 characters.
+       01  audit-record pic x(156).
+      *
+           copy "fd-archive.cpy".
+      *
+       fd  checkpoint-file
+           record contains 61 characters.
+       01  checkpoint-record pic x(61).
+      *
+       fd  tranlog-file.
+       01  w-tranlog-line    pic x(180).
+      *
        working-storage section.
       *-----------------------.
        01 filler pic x(050)
@@ -42,9 +84,15 @@
           05 file-eof           pic 9.                
              88 eof             value 1.              
              88 neof            value 0.              
-          05 reposition         pic 9.                
-             88 rep-found       value 1.              
-             88 rep-nfound      value 0.              
+          05 reposition         pic 9.
+             88 rep-found       value 1.
+             88 rep-nfound      value 0.
+          05 msg-failed         pic 9.
+             88 msg-ok          value 0.
+             88 msg-bad         value 1.
+          05 w-biz-retryable    pic 9.
+             88 biz-is-retryable      value 1.
+             88 biz-not-retryable     value 0.
           05 full-current-date.
              10 full-datetime.
                 15 f-date.
@@ -64,7 +112,151 @@
        01 i  pic 9(04) value zeros.
        01 j  pic 9(04) value zeros.
        01 k  pic 9(04) value zeros.
-       01 err pic  x(100). 
+       01 err pic  x(100).
+      *
+       01 w-counts.
+          05 cnt-err    pic 9(09) value zero.
+          05 cnt-read   pic 9(09) value zero.
+          05 cnt-write  pic 9(09) value zero.
+      *
+      * end-of-run summary : how long the run took, start to finish.
+      *
+       01 w-run-start-secs   usage binary-long value zero.
+       01 w-run-end-secs     usage binary-long value zero.
+       01 w-run-elapsed-secs usage binary-long value zero.
+       01 w-run-elapsed.
+          05 w-run-elapsed-hh pic 999.
+          05 filler           pic x value ':'.
+          05 w-run-elapsed-mm pic 99.
+          05 filler           pic x value ':'.
+          05 w-run-elapsed-ss pic 99.
+      *
+      * numeric form of lnk_timeout (milliseconds) passed to
+      * amqpRecvMessageCC so an idle queue can be polled instead of
+      * blocking the job forever ; zero keeps the old blocking
+      * behaviour when the caller does not supply a timeout.
+      *
+       01 w-timeout-ms     usage binary-long value zero.
+       01 w-heartbeat-cnt  usage binary-long value zero.
+      *
+      * retry-count handling : how many times a message may come back
+      * through 2160-queue-requeue before it is dead-lettered instead.
+      *
+       01 w-retry-num      usage binary-long value zero.
+       01 w-retry-num-disp pic 9(04).
+       01 w-max-retries    usage binary-long value 3.
+       01 w-max-retries-env pic x(04).
+      *
+      * batch-window cutoff : stop polling for more messages once
+      * either limit is reached, rather than running forever ; zero
+      * (the default) means "no limit" for that dimension.
+      *
+       01 w-max-messages     usage binary-long value zero.
+       01 w-max-messages-env pic x(06).
+       01 w-max-runtime-secs usage binary-long value zero.
+       01 w-max-runtime-env  pic x(06).
+       01 w-batch-cutoff-sw  pic x value 'N'.
+           88 batch-cutoff-reached value 'Y'.
+      *
+      * ---------------------------------------------------------------
+      *    audit trail : GMT-adjusted read/write timestamps per
+      *    q_msgid, modeled on the c-time-diff group already carried
+      *    in full-current-date.
+      * ---------------------------------------------------------------
+       01 w-gmt-env        pic x(05) value '+0000'.
+       01 w-gmt-env-accept  pic x(05).
+       01 w-gmt-minutes     usage binary-long value zero.
+       01 w-local-minutes   usage binary-long value zero.
+       01 w-gmt-hour        pic 99 value zero.
+       01 w-gmt-min         pic 99 value zero.
+       01 w-audit-status    pic x(02) value '00'.
+      *
+       01 ws-archive-file   pic x(100) value 'ARCHIVE.DAT'.
+       01 ws-archive-file-env pic x(100).
+       01 w-archive-status  pic x(02) value '00'.
+      *
+      * ---------------------------------------------------------------
+      *    checkpoint/restart : every msgid this run (or a prior one,
+      *    via the CHECKPOINT file it left behind) has fully disposed
+      *    of, kept in a table so 2106-check-duplicate-msgid can catch
+      *    a redelivery no matter how many messages back it was last
+      *    seen, not just an immediate back-to-back redelivery.
+      * ---------------------------------------------------------------
+       01 w-checkpoint-status      pic x(02) value '00'.
+       01 w-last-checkpoint-msgid  pic x(61) value spaces.
+       01 w-checkpoint-sw          pic x value 'N'.
+           88 checkpoint-was-found       value 'Y'.
+       01 w-checkpoint-eof         pic 9 value 0.
+           88 checkpoint-eof             value 1.
+           88 checkpoint-neof            value 0.
+       01 w-checkpoint-tab-count   pic 9(05) value zero.
+       01 checkpoint-table.
+          05 ckpt-entry occurs 1 to 20000 times
+                         depending on w-checkpoint-tab-count
+                         indexed by ckpt-idx.
+             10 ckpt-msgid pic x(61).
+      *
+      *    debug/verbosity : when off (the default, for production
+      *    volumes), 9001-show-linkage/9002-show-msg/9003-show-msg
+      *    are skipped and a compact CSV line is written to the
+      *    transaction log instead of 9002-show-msg's full dump.
+      *
+       01 w-debug-sw               pic x value 'N'.
+           88 debug-on                   value 'Y'.
+           88 debug-off                  value 'N'.
+       01 ws-tranlog-file          pic x(100) value 'TRANLOG'.
+       01 ws-tranlog-file-env      pic x(100).
+       01 w-tranlog-status         pic x(02) value '00'.
+       01 w-tranlog-rc             pic -(9)9.
+      *
+      *    duplicate redelivery : a msgid that exactly matches the
+      *    last msgid this run (or a prior run) fully checkpointed is
+      *    an immediate redelivery of a message already handled, not
+      *    a new message ; see 2106-check-duplicate-msgid.
+      *
+       01 w-dup-sw                 pic x value 'N'.
+           88 dup-detected               value 'Y'.
+           88 dup-not-detected           value 'N'.
+       01 w-auditdb-timestamp pic x(16).
+       01 w-auditdb-failed    pic 9.
+      *
+      * ---------------------------------------------------------------
+      *    a generated correlation id is built from a slice of q_msgid
+      *    (44 bytes) plus '-' plus the 16-byte full-datetime (see
+      *    2100-queue-read), 61 bytes in all -- q_messageUUID's exact
+      *    length (message.cpy) -- so the STRING below always fits
+      *    without silently overflowing and dropping the timestamp
+      *    that makes it distinct from q_msgid.
+      * ---------------------------------------------------------------
+       01 w-uuid-msgid-part        pic x(44).
+      *
+      * ---------------------------------------------------------------
+      *    q_properties, read as q_betta's structured name/value
+      *    table, may carry the sender's own messageUUID/retryCount
+      *    for this message ; see 2107-extract-properties.
+      * ---------------------------------------------------------------
+       01 w-prop-i              pic 9(02) value zero.
+       01 w-prop-messageuuid    pic x(32) value spaces.
+       01 w-prop-retrycount     pic x(32) value spaces.
+      *
+      * ---------------------------------------------------------------
+      *    fan-out : each mimetype may have its own dedicated output
+      *    queue instead of every message landing on the one q_output
+      *    queue ; a mimetype with no dedicated queue configured still
+      *    falls back to q_output.
+      * ---------------------------------------------------------------
+      *
+      * code page used to translate an EBCDIC-flagged payload to
+      * ASCII before it is forwarded on ; see 2117-translate-ebcdic.
+      *
+       01 w-ebcdic-codepage   pic x(05) value 'cp037'.
+       01 w-ebcdic-codepage-env pic x(05).
+       01 w-ebcdic-vlength    usage binary-short value zero.
+      *
+       01 w-output-queue      pic x(101).
+       01 w-output-json       pic x(101) value spaces.
+       01 w-output-text       pic x(101) value spaces.
+           copy "fd-audit.cpy".
       *
       * =============================================== 
       *
@@ -73,7 +265,8 @@
       *       
       * ===============================================  
       * 
-       01 rc     binary-short value zero.   
+       01 rc     binary-short value zero.
+          88 rc-timeout value -2.
        01  filler pic x(050)
                   value  'pgm-cobclient-ws-end'.
       *
@@ -99,63 +292,707 @@
       *
            move function current-date to full-current-date.
            display 'start : ' pgm-name ' - '  full-datetime.
+           compute w-run-start-secs =
+                   c-hour of f-time * 3600
+                   + c-minutes of f-time * 60
+                   + c-seconds of f-time
            move lnk_input    to q_input
            move lnk_output   to q_output
            move lnk_error    to q_error
-           move lnk_timeout  to q_timeout.   
-      *       
-           perform 9001-show-linkage
-      *       
+           move lnk_timeout  to q_timeout.
+      *
+      *    a blank/non-numeric timeout keeps the historic blocking
+      *    behaviour (wait forever for the next message).
+      *
+           if q_timeout is numeric
+              move q_timeout to w-timeout-ms
+           else
+              move zero to w-timeout-ms
+           end-if.
+      *
+           perform 1001-validate-linkage
+      *
+           perform 1010-init-config
+      *
+      *    append to an existing audit trail, or start a new one.
+      *
+           open extend audit-file
+           if w-audit-status = '35' then
+              open output audit-file
+           end-if.
+      *
+      *    an unset q_archive_file must leave the 'ARCHIVE.DAT'
+      *    default alone ; accepting straight into ws-archive-file
+      *    would blank it out instead, since a missing environment
+      *    variable still runs the (uncoded) ON EXCEPTION path.
+      *
+           accept ws-archive-file-env from environment 'q_archive_file'
+              not on exception
+                 move ws-archive-file-env to ws-archive-file
+           end-accept.
+           open extend archive-file
+           if w-archive-status = '35' then
+              open output archive-file
+           end-if.
+      *
+           perform 1020-load-checkpoint
+      *
+           open extend checkpoint-file
+           if w-checkpoint-status = '35' then
+              open output checkpoint-file
+           end-if.
+      *
+           open extend tranlog-file
+           if w-tranlog-status = '35' then
+              open output tranlog-file
+           end-if.
+      *
+           if debug-on
+              perform 9001-show-linkage
+           end-if
+      *
            perform 2100-queue-read thru 2100-queue-read-exit
-           until eof ;
-      *           
-           perform 3000-end.     
-      *        
+           until eof or batch-cutoff-reached ;
+      *
+           perform 3000-end.
+      *
        1000-main-exit.
            exit.
-      *       
+      *
+      * ---------------------------------------------------------------
+      *    a missing input/output/error queue name means this run was
+      *    started wrong (bad JCL, missing PARM, etc) ; catch that
+      *    now, before anything is opened or a single message is read,
+      *    instead of failing obscurely on the first queue call.
+      * ---------------------------------------------------------------
+       1001-validate-linkage.
+      *
+           if q_input = spaces or q_input = low-values then
+              string 'lnk_input queue name is missing or blank'
+              delimited by size into err
+              perform 3000-end
+           end-if.
+      *
+           if q_output = spaces or q_output = low-values then
+              string 'lnk_output queue name is missing or blank'
+              delimited by size into err
+              perform 3000-end
+           end-if.
+      *
+           if q_error = spaces or q_error = low-values then
+              string 'lnk_error queue name is missing or blank'
+              delimited by size into err
+              perform 3000-end
+           end-if.
+      *
+       1001-validate-linkage-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    operator-tunable settings, all defaulted so a run with no
+      *    environment set up behaves exactly as before.
+      * ---------------------------------------------------------------
+       1010-init-config.
+      *
+           accept w-max-retries-env from environment 'q_max_retries'
+              not on exception
+                 if w-max-retries-env is numeric
+                    move w-max-retries-env to w-max-retries
+                 end-if
+           end-accept.
+      *
+      *    batch-window cutoff : how many messages to read, and/or
+      *    how many seconds to run, before ending the job cleanly
+      *    instead of polling the queue forever.
+      *
+           accept w-max-messages-env from environment 'q_max_messages'
+              not on exception
+                 if function trim(w-max-messages-env) is numeric
+                    move function trim(w-max-messages-env)
+                      to w-max-messages
+                 end-if
+           end-accept.
+           accept w-max-runtime-env from environment 'q_max_runtime'
+              not on exception
+                 if function trim(w-max-runtime-env) is numeric
+                    move function trim(w-max-runtime-env)
+                      to w-max-runtime-secs
+                 end-if
+           end-accept.
+      *
+      *    code page for translating EBCDIC-flagged payloads ;
+      *    default matches test2ebcdic.cob's default of cp037.  an
+      *    unset ebcdic_codepage must leave that default alone ;
+      *    accepting straight into w-ebcdic-codepage would blank it
+      *    out instead, since a missing environment variable still
+      *    runs the (uncoded) ON EXCEPTION path.
+      *
+           accept w-ebcdic-codepage-env from environment
+                  'ebcdic_codepage'
+              not on exception
+                 move w-ebcdic-codepage-env to w-ebcdic-codepage
+           end-accept.
+      *
+      *    GMT offset applied to every audit-trail timestamp, given
+      *    as sHHMM (e.g. +0200, -0530) ; default is UTC (+0000).
+      *
+      *    an unset q_gmt_offset must leave the '+0000' default alone ;
+      *    accepting straight into w-gmt-env would blank it out
+      *    instead, same bug as ebcdic_codepage above.
+      *
+           accept w-gmt-env-accept from environment 'q_gmt_offset'
+              not on exception
+                 move w-gmt-env-accept to w-gmt-env
+           end-accept.
+           move w-gmt-env (1:1)  to c-gmt-dir of c-time-diff
+           move w-gmt-env (2:2)  to c-hour    of c-time-diff
+           move w-gmt-env (4:2)  to c-minutes of c-time-diff.
+      *
+      *    optional per-mimetype output queues ; unset means "use
+      *    q_output", exactly as before this fan-out was added.
+      *
+           accept w-output-json from environment 'q_output_json'
+              not on exception
+                 continue
+           end-accept.
+           accept w-output-text from environment 'q_output_text'
+              not on exception
+                 continue
+           end-accept.
+      *
+      *    verbose per-message DISPLAYs are off (compact CSV logging
+      *    instead) unless an operator explicitly asks for them.
+      *
+           accept w-debug-sw from environment 'q_debug'
+              not on exception
+                 continue
+           end-accept.
+      *    an unset q_tranlog_file must leave the 'TRANLOG' default
+      *    alone ; accepting straight into ws-tranlog-file would
+      *    blank it out instead, same reasoning as q_archive_file
+      *    above.
+      *
+           accept ws-tranlog-file-env from environment 'q_tranlog_file'
+              not on exception
+                 move ws-tranlog-file-env to ws-tranlog-file
+           end-accept.
+      *
+       1010-init-config-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    checkpoint/restart : pick up the msgid this run last left
+      *    off at, if a prior run left a checkpoint file behind, so a
+      *    restart after an abend has something to compare against
+      *    instead of blindly reprocessing or skipping messages.
+      * ---------------------------------------------------------------
+       1020-load-checkpoint.
+      *
+           open input checkpoint-file
+           if w-checkpoint-status = '00' then
+              set checkpoint-neof to true
+              perform 1021-read-checkpoint-record
+                 thru 1021-read-checkpoint-record-exit
+                 until checkpoint-eof
+              close checkpoint-file
+              if checkpoint-was-found then
+                 display pgm-name
+                         ' - resuming after checkpointed msgid : '
+                         w-last-checkpoint-msgid
+              end-if
+           end-if.
+      *
+       1020-load-checkpoint-exit.
+           exit.
+      *
+       1021-read-checkpoint-record.
+      *
+           read checkpoint-file
+              at end
+                 set checkpoint-eof to true
+              not at end
+                 move checkpoint-record to w-last-checkpoint-msgid
+                 perform 9014-add-checkpoint-entry
+                 set checkpoint-was-found to true
+           end-read.
+      *
+       1021-read-checkpoint-record-exit.
+           exit.
+      *
        2100-queue-read.
-      * 
+      *
            display pgm-name " - amqpRecvQueueMpCC before   "
-           move low-values to q_message q_mimetype q_properties 
-                              errstatus
+           move low-values to q_message q_mimetype q_properties
+                              q_messageUUID errstatus
+           set msg-ok to true
+           set rep-nfound to true
       *
-      * rc contains message length (>= 0) or -1 (error) 
-      * 
-      * int16_t amqpRecvMessageCC ( const char *queue, char *msgid, char *msg, char *mimetype, PropertyList *propertylist, char *errstatus  )
+      * rc contains message length (>= 0), -1 (error) or -2 (the
+      * wait for a message exceeded w-timeout-ms - not an error,
+      * just an idle queue)
       *
-           call 'amqpRecvMessageCC' using   
+      * int16_t amqpRecvMessageCC ( const char *queue, char *msgid, char *msg, char *mimetype, PropertyList *propertylist, char *errstatus, const int32_t timeoutms, char *retrycount )
+      *
+           call 'amqpRecvMessageCC' using
                 by reference q_input,
                 by reference q_msgid,
                 by reference q_message,
-                by reference q_mimetype,            
+                by reference q_mimetype,
                 by reference q_properties,
-                by reference errstatus
+                by reference errstatus,
+                by value w-timeout-ms,
+                by reference q_retrycount
            returning rc
-           on exception 
-              string 'can not find program name :  amqpRecvMessageCC' 
+           on exception
+              string 'can not find program name :  amqpRecvMessageCC'
               into err
               perform 3000-end
-           end-call.                    
-           if rc < 0 then 
-              display pgm-name " - amqpRecvQueueMpCC error rc is : " rc
+           end-call.
+           if rc-timeout then
+      *
+      *       idle queue : do our periodic housekeeping and go back
+      *       around for the next poll instead of blocking forever.
+      *
+              perform 2170-heartbeat
+           else
+              if rc < 0 then
+      *
+      *          a failed read must not take the whole bridge run
+      *          down : log it, count it, keep polling the queue.
+      *
+                 display pgm-name " - amqpRecvQueueMpCC error rc : "
+                 rc
+                 add 1 to cnt-err
+              else
+                 if q_retrycount is numeric
+                    move q_retrycount to w-retry-num
+                 else
+                    move zero to w-retry-num
+                 end-if
+      *
+                 perform 2107-extract-properties
+                 if function trim(w-prop-retrycount) is numeric
+                    and w-prop-retrycount not = spaces then
+                    move function trim(w-prop-retrycount)
+                      to w-retry-num
+                 end-if
+      *
+      *          a correlation id the sender already stamped into
+      *          q_properties (see 2107-extract-properties) is
+      *          carried through as-is ; only a message with none of
+      *          its own gets one generated here, the first time this
+      *          msgid is seen, so every audit/archive/audit-db
+      *          record for it from here to q_output or q_error
+      *          shares the same id.
+      *
+                 if w-prop-messageuuid not = spaces then
+                    move w-prop-messageuuid to q_messageUUID
+                 else
+                    if q_messageUUID = low-values
+                       or q_messageUUID = spaces then
+                       move q_msgid (1:44) to w-uuid-msgid-part
+                       string w-uuid-msgid-part delimited by size
+                              '-' delimited by size
+                              full-datetime delimited by size
+                              into q_messageUUID
+                          on overflow
+                             display pgm-name " - msgid " q_msgid
+                                     " generated messageUUID overflow"
+                       end-string
+                    end-if
+                 end-if
+                 add 1 to cnt-read
+                 perform 2116-check-batch-cutoff
+                 if debug-on
+                    perform 9002-show-msg
+                 else
+                    perform 9016-write-tranlog-record
+                 end-if
+      *
+                 move 'READ'  to w-audit-event
+                 perform 9010-write-audit-record
+                 perform 9011-write-archive-record
+                 perform 9012-persist-audit-record
+      *
+                 perform 2106-check-duplicate-msgid
+                 if dup-detected
+                    display pgm-name " - msgid " q_msgid
+                            " already checkpointed, suppressing"
+                            " redelivered duplicate"
+      *
+      *             a suppressed duplicate is disposed of right here,
+      *             not forwarded or dead-lettered, so it gets its own
+      *             audit event and checkpoint record now instead of
+      *             showing up as "read but not yet fully disposed
+      *             of" in reconcile.cob's report.
+      *
+                    move 'DUPE' to w-audit-event
+                    perform 9010-write-audit-record
+                    perform 9013-write-checkpoint-record
+                 else
+                    perform 2115-check-mimetype-allowed
+                    perform 2118-check-message-length
+      *
+      *             CALL to a paragraph to perform : Business Logic
+      *
+                    if msg-ok then
+                       perform 2120-dispatch-business-logic
+                       perform 2117-translate-ebcdic-payload
+                    end-if
+                    perform 2140-select-output-queue
+      *
+                    if msg-bad then
+                       if rep-found then
+                          perform 2160-queue-requeue
+                       else
+                          perform 2150-queue-send-error
+                       end-if
+                    else
+                       perform 2100-queue-write
+                          thru 2100-queue-write-exit
+                    end-if
+                 end-if
+              end-if
+           end-if.
+      *
+       2100-queue-read-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    a msgid that already appears in the checkpoint table --
+      *    checkpointed by this run, or loaded at startup from a
+      *    prior run's CHECKPOINT file -- is a redelivery of a message
+      *    already fully handled ; suppress it rather than forward or
+      *    dead-letter it again.
+      * ---------------------------------------------------------------
+       2106-check-duplicate-msgid.
+      *
+           set dup-not-detected to true.
+           if w-checkpoint-tab-count > 0
+              set ckpt-idx to 1
+              search ckpt-entry
+                 at end
+                    continue
+                 when ckpt-msgid (ckpt-idx) = q_msgid
+                    set dup-detected to true
+              end-search
+           end-if.
+      *
+       2106-check-duplicate-msgid-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    q_properties, viewed as q_betta's structured name/value
+      *    table (see message.cpy), may carry the sender's own
+      *    messageUUID/retryCount for this message ; pull them out
+      *    here so 2100-queue-read can prefer them over a locally
+      *    generated id or the retrycount the queue call returned.
+      *    q_num is sender-supplied and trusted no further than the
+      *    table's own bounds (1 thru 16).
+      * ---------------------------------------------------------------
+       2107-extract-properties.
+      *
+           move spaces to w-prop-messageuuid
+           move spaces to w-prop-retrycount
+           perform varying w-prop-i from 1 by 1
+                      until w-prop-i > q_num
+                         or w-prop-i > 16
+              if q_name (w-prop-i) = MESSAGEUUID
+                 move q_value (w-prop-i) to w-prop-messageuuid
+              end-if
+              if q_name (w-prop-i) = RETRYCOUNT
+                 move q_value (w-prop-i) to w-prop-retrycount
+              end-if
+           end-perform.
+      *
+       2107-extract-properties-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    only mimetypes this bridge actually knows how to handle
+      *    are let through to business logic ; anything else is
+      *    permanently rejected to q_error instead of falling through
+      *    to bizdefault's pass-through handling.
+      * ---------------------------------------------------------------
+       2115-check-mimetype-allowed.
+      *
+           if q_mimetype (1:16) = 'application/json'
+              or q_mimetype (1:10) = 'text/plain'
+              or q_mimetype (1:24) = 'application/octet-stream'
+              or q_mimetype (1:18) = 'application/ebcdic'
+           then
+              continue
+           else
+              display pgm-name " - msgid " q_msgid
+                      " rejected, mimetype not on allow-list : "
+                      q_mimetype
+              set msg-bad   to true
+              set rep-nfound to true
+           end-if.
+      *
+       2115-check-mimetype-allowed-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    rc is amqpRecvMessageCC's own claimed length for what it
+      *    put into q_message ; q_message is a fixed PIC X(4096)
+      *    buffer (see message.cpy), so a claimed length that does
+      *    not fit that buffer means the payload was truncated on
+      *    the way in -- permanently rejected, the same as a
+      *    disallowed mimetype, since retrying will not make the
+      *    message any shorter.
+      * ---------------------------------------------------------------
+       2118-check-message-length.
+      *
+           if rc > length of q_message then
+              display pgm-name " - msgid " q_msgid
+                      " rejected, claimed length " rc
+                      " exceeds buffer size " length of q_message
+              set msg-bad    to true
+              set rep-nfound to true
+           end-if.
+      *
+       2118-check-message-length-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    batch-window cutoff : once either configured limit is hit,
+      *    stop asking the queue for more messages and let 1000-main
+      *    fall through to 3000-end on its own, same as reaching eof.
+      * ---------------------------------------------------------------
+       2116-check-batch-cutoff.
+      *
+           if w-max-messages > 0 and cnt-read >= w-max-messages then
+              display pgm-name " - max message count " w-max-messages
+                      " reached, ending run"
+              set batch-cutoff-reached to true
+           end-if.
+      *
+           if w-max-runtime-secs > 0 then
+              move function current-date to full-current-date
+              compute w-run-end-secs =
+                      c-hour of f-time * 3600
+                      + c-minutes of f-time * 60
+                      + c-seconds of f-time
+              compute w-run-elapsed-secs =
+                      w-run-end-secs - w-run-start-secs
+              if w-run-elapsed-secs < 0
+                 add 86400 to w-run-elapsed-secs
+              end-if
+              if w-run-elapsed-secs >= w-max-runtime-secs
+                 display pgm-name " - max runtime " w-max-runtime-secs
+                         "s reached, ending run"
+                 set batch-cutoff-reached to true
+              end-if
+           end-if.
+      *
+       2116-check-batch-cutoff-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    a message flagged application/ebcdic arrives in EBCDIC and
+      *    is translated to ASCII here, after business logic and
+      *    before it goes anywhere near q_output, so every downstream
+      *    consumer sees plain ASCII regardless of how the sender
+      *    encoded it.  q_mimetype is re-tagged application/octet-
+      *    stream once the translation actually runs, so a consumer
+      *    dispatching on mimetype does not try to EBCDIC-decode an
+      *    already-ASCII payload ; a failed CALL leaves the payload
+      *    (and its application/ebcdic tag) untouched, since nothing
+      *    was actually translated.
+      * ---------------------------------------------------------------
+       2117-translate-ebcdic-payload.
+      *
+           if q_mimetype (1:18) = 'application/ebcdic' then
+              move rc to w-ebcdic-vlength
+              call 'ebc2asc' using
+                   q_message, w-ebcdic-vlength, w-ebcdic-codepage
+                 on exception
+                    display pgm-name
+                         ' - ebc2asc not available, forwarding as-is'
+                 not on exception
+                    move 'application/octet-stream' to q_mimetype
+              end-call
+           end-if.
+      *
+       2117-translate-ebcdic-payload-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    business logic is dispatched by mimetype : each handler
+      *    gets the message buffer and hands back msg-failed, plus
+      *    w-biz-retryable to say whether a failure is worth giving
+      *    back to the sender for another attempt (2160-queue-requeue)
+      *    or is permanently bad (2150-queue-send-error) -- see
+      *    bizjson.cob/biztext.cob/bizdefault.cob.
+      * ---------------------------------------------------------------
+       2120-dispatch-business-logic.
+      *
+           move 0 to w-biz-retryable
+           if q_mimetype (1:16) = 'application/json' then
+              call 'bizjson' using
+                   by reference q_message,
+                   by reference msg-failed,
+                   by reference w-biz-retryable
+              end-call
+           else
+              if q_mimetype (1:10) = 'text/plain' then
+                 call 'biztext' using
+                      by reference q_message,
+                      by reference msg-failed,
+                      by reference w-biz-retryable
+                 end-call
+              else
+                 call 'bizdefault' using
+                      by reference q_message,
+                      by reference msg-failed,
+                      by reference w-biz-retryable
+                 end-call
+              end-if
+           end-if
+           if msg-bad and biz-is-retryable
+              set rep-found to true
+           end-if.
+      *
+       2120-dispatch-business-logic-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    fan-out : pick the queue a good message will be written to
+      *    once 2100-queue-write runs, so each mimetype's consumers
+      *    can each read off their own dedicated queue.
+      * ---------------------------------------------------------------
+       2140-select-output-queue.
+      *
+           move q_output to w-output-queue
+           if q_mimetype (1:16) = 'application/json'
+              and w-output-json not = spaces then
+              move w-output-json to w-output-queue
+           else
+              if q_mimetype (1:10) = 'text/plain'
+                 and w-output-text not = spaces then
+                 move w-output-text to w-output-queue
+              end-if
+           end-if.
+      *
+       2140-select-output-queue-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    periodic housekeeping performed while the input queue is
+      *    idle (no message within w-timeout-ms) : a heartbeat so an
+      *    operator watching the job log knows the job is alive, plus
+      *    a point where a checkpoint can be taken.
+      * ---------------------------------------------------------------
+       2170-heartbeat.
+      *
+           add 1 to w-heartbeat-cnt
+           display pgm-name " - heartbeat " w-heartbeat-cnt
+                   " (queue idle, timeout " w-timeout-ms "ms)".
+      *
+           perform 2116-check-batch-cutoff.
+      *
+       2170-heartbeat-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    a message that is unreadable/invalid or that fails our
+      *    business logic is dead-lettered to q_error instead of
+      *    being dropped or forwarded downstream unchanged.
+      * ---------------------------------------------------------------
+       2150-queue-send-error.
+      *
+           display pgm-name " - amqpSendMessageCC (to q_error) before "
+           move rc to q_msglen
+           add 1 to cnt-err
+      *
+           call 'amqpSendMessageCC' using
+                by reference q_error,
+                by reference q_message,
+                by value q_msglen,
+                by reference q_mimetype,
+                by reference q_properties,
+                by reference errstatus,
+                by reference q_retrycount
+           returning rc
+           on exception
+              string 'can not find program name :  amqpSendMessageCC'
+              into err
+              perform 3000-end
+           end-call.
+           if rc < 0 then
+              display pgm-name " - amqpSendMessageCC to q_error rc : "
+              rc
               perform 3000-end
            end-if.
       *
-           perform 9002-show-msg.           
+      *    a distinct audit event for dead-lettered messages, so an
+      *    operator (or dlqtool) can tell a dead-lettered msgid apart
+      *    from one still in flight just by reading AUDITLOG, instead
+      *    of having to infer it from a missing WRITE event.
       *
-      *    CALL to a paragraph to perform : Business Logic      
+           move 'ERROR' to w-audit-event
+           perform 9010-write-audit-record.
       *
-           perform 2100-queue-write thru 2100-queue-write-exit.
+           perform 9013-write-checkpoint-record.
       *
-       2100-queue-read-exit.
+       2150-queue-send-error-exit.
            exit.
-      *       
+      *
+      * ---------------------------------------------------------------
+      *    business logic marked this message retryable (reposition
+      *    flag) rather than permanently bad : put it back on the
+      *    input queue for a later attempt instead of dead-lettering
+      *    it or silently dropping it.
+      * ---------------------------------------------------------------
+       2160-queue-requeue.
+      *
+           add 1 to w-retry-num.
+      *
+           if w-retry-num > w-max-retries then
+      *
+      *       too many attempts : stop retrying and dead-letter it.
+      *
+              display pgm-name " - msgid " q_msgid
+                      " exceeded " w-max-retries " retries, to q_error"
+              perform 2150-queue-send-error
+           else
+              move w-retry-num to w-retry-num-disp
+              move w-retry-num-disp to q_retrycount
+              display pgm-name " - amqpSendMessageCC (requeue) before "
+              move rc to q_msglen
+      *
+              call 'amqpSendMessageCC' using
+                   by reference q_input,
+                   by reference q_message,
+                   by value q_msglen,
+                   by reference q_mimetype,
+                   by reference q_properties,
+                   by reference errstatus,
+                   by reference q_retrycount
+              returning rc
+              on exception
+                 string 'can not find program name :  amqpSendMessageCC'
+                 into err
+                 perform 3000-end
+              end-call
+              if rc < 0 then
+                 display pgm-name " - amqpSendMessageCC requeue rc : "
+                 rc
+                 perform 3000-end
+              end-if
+           end-if.
+      *
+       2160-queue-requeue-exit.
+           exit.
+      *
        2100-queue-write.
       * 
-           display pgm-name " - amqpSendMessageCC before     "
-           move rc to q_msglen            
-           perform 9003-show-msg.           
+           move rc to q_msglen
+           if debug-on
+              display pgm-name " - amqpSendMessageCC before     "
+              perform 9003-show-msg
+           end-if.
       *
       * Writes to output_queue
       *
@@ -163,28 +1000,36 @@
       *
       * int16_t amqpSendMessageCC    ( const char *queue, const char *msg, const int16_t msglen, const char *mimetype, const PropertyArr *p, char *errstatus ) 
       *
-           call 'amqpSendMessageCC' using    
-                by reference q_output,
+           call 'amqpSendMessageCC' using
+                by reference w-output-queue,
                 by reference q_message,
       * !! numbers passed by value !!
                 by value q_msglen,
                 by reference q_mimetype,
                 by reference q_properties,
-                by reference errstatus
+                by reference errstatus,
+                by reference q_retrycount
            returning rc
            on exception 
               string 'can not find program name :  amqpSendMessageCC' 
               into err
               perform 3000-end
            end-call.                    
-           if rc < 0 then 
-              display "cobclient - amqpSendMessageCC error rc is : " 
+           if rc < 0 then
+              display "cobclient - amqpSendMessageCC error rc is : "
               rc
               perform 3000-end
            end-if.
       *
-      *    perform 9003-show-msg.           
-      * 
+           add 1 to cnt-write
+      *
+           move 'WRITE' to w-audit-event
+           perform 9010-write-audit-record.
+      *
+           perform 9013-write-checkpoint-record.
+      *
+      *    perform 9003-show-msg.
+      *
        2100-queue-write-exit.
            exit.           
       *
@@ -203,15 +1048,38 @@
        2000-msg-exit.
            exit.
       *            
-       3000-end.  
-      *    
-           display 'end   : ' pgm-name ' - '  full-datetime.              
-           perform 2000-msg        
-           move function current-date to full-current-date                  
-           goback.    
-      *        
+       3000-end.
+      *
+           display 'end   : ' pgm-name ' - '  full-datetime.
+      *
+           if err not = spaces then
+              perform 9015-capture-diagnostics
+           end-if.
+      *
+      *    release the AMQP connection before we go, on every exit
+      *    path (normal eof as well as every error path above, since
+      *    they all already funnel through here) -- otherwise every
+      *    aborted run leaks an open queue connection.
+      *
+           call 'amqpDisconnectCC' using
+                by reference errstatus
+           returning rc
+           on exception
+              display pgm-name
+                      ' - amqpDisconnectCC not available, skipping'
+           end-call
+           perform 9014-show-run-summary
+      *
+           close audit-file
+           close archive-file
+           close checkpoint-file
+           close tranlog-file
+           perform 2000-msg
+           move function current-date to full-current-date
+           goback.
+      *
        3000-end-exit.
-           exit. 
+           exit.
       *  
       * ========================================================================================
       *          
@@ -249,4 +1117,217 @@
       *        
        9003-show-msg-exit.
            exit.
-      *            
+      *
+      * ---------------------------------------------------------------
+      *    appends one GMT-adjusted, timestamped line per read/write
+      *    event to the audit trail, keyed by q_msgid.
+      * ---------------------------------------------------------------
+       9010-write-audit-record.
+      *
+           move function current-date to full-current-date
+      *
+      *    apply the configured GMT offset to the current local time
+      *    to get the GMT-adjusted time stamped on this event.
+      *
+           compute w-local-minutes =
+                   c-hour of f-time * 60 + c-minutes of f-time
+           compute w-gmt-minutes =
+                   c-hour of c-time-diff * 60 + c-minutes of c-time-diff
+           if c-gmt-dir of c-time-diff = '-' then
+              compute w-local-minutes =
+                      w-local-minutes + w-gmt-minutes
+           else
+              compute w-local-minutes =
+                      w-local-minutes - w-gmt-minutes
+           end-if
+           if w-local-minutes < 0 then
+              add 1440 to w-local-minutes
+           end-if
+           if w-local-minutes >= 1440 then
+              subtract 1440 from w-local-minutes
+           end-if
+           divide w-local-minutes by 60
+                  giving w-gmt-hour remainder w-gmt-min
+      *
+           move f-date           to w-audit-date
+           move c-hour of f-time    to w-audit-hh
+           move c-minutes of f-time to w-audit-mm
+           move c-seconds of f-time to w-audit-ss
+           move w-gmt-hour       to w-audit-gmt-hh
+           move w-gmt-min        to w-audit-gmt-mm
+           move q_msgid          to w-audit-msgid
+           move q_messageUUID    to w-audit-uuid
+           move w-audit-line     to audit-record
+           write audit-record.
+      *
+       9010-write-audit-record-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    writes one durable, replayable copy of the message just
+      *    read (msgid/mimetype/payload) to the sequential archive,
+      *    independent of whatever the queues end up doing with it.
+      * ---------------------------------------------------------------
+       9011-write-archive-record.
+      *
+           move full-datetime    to ww10-date
+           move q_msgid           to ww10-msgid
+           move q_mimetype        to ww10-mimetype
+           move rc                to ww10-msglen
+           move q_message         to ww10-message
+           write ww10-archive-data.
+      *
+       9011-write-archive-record-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    one compact CSV line per message read -- timestamp, msgid,
+      *    mimetype, msglen, retrycount -- written to the transaction
+      *    log in place of 9002-show-msg's full field dump whenever
+      *    q_debug is off, so a production run stays fast and
+      *    auditable without flooding the job log.  this runs before
+      *    2120-dispatch-business-logic, so there is no disposition
+      *    rc yet to log ; retrycount (w-retry-num, already resolved
+      *    above from q_retrycount/the messageUUID property) is the
+      *    field actually available here.
+      * ---------------------------------------------------------------
+       9016-write-tranlog-record.
+      *
+           move spaces to w-tranlog-line
+           move rc           to w-tranlog-rc
+           move w-retry-num  to w-retry-num-disp
+           string full-datetime          delimited by size
+                  ','                    delimited by size
+                  function trim(q_msgid) delimited by size
+                  ','                    delimited by size
+                  function trim(q_mimetype) delimited by size
+                  ','                    delimited by size
+                  function trim(w-tranlog-rc) delimited by size
+                  ','                    delimited by size
+                  function trim(w-retry-num-disp) delimited by size
+             into w-tranlog-line
+           end-string
+           write w-tranlog-line.
+      *
+       9016-write-tranlog-record-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    gives message history a queryable home in Postgres, so it
+      *    doesn't only exist transiently on the queue or in the flat
+      *    archive file ; a failed insert is logged but does not stop
+      *    the message from being routed onward.
+      * ---------------------------------------------------------------
+       9012-persist-audit-record.
+      *
+           move full-datetime to w-auditdb-timestamp
+           call 'AUDITDB' using
+                by reference q_msgid,
+                by reference q_mimetype,
+                by reference q_message,
+                by reference w-auditdb-timestamp,
+                by reference q_messageUUID,
+                by reference w-auditdb-failed
+           on exception
+              display pgm-name ' - AUDITDB not available, skipping'
+           end-call
+           if w-auditdb-failed = 1 then
+              display pgm-name ' - AUDITDB insert failed for msgid : '
+                      q_msgid
+           end-if.
+      *
+       9012-persist-audit-record-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    marks this msgid as fully disposed of (forwarded to output
+      *    or dead-lettered to q_error) by appending it to the
+      *    checkpoint file, so a restart after an abend can tell this
+      *    message was already finished with and does not need to be
+      *    reprocessed.
+      * ---------------------------------------------------------------
+       9013-write-checkpoint-record.
+      *
+           move q_msgid to checkpoint-record
+           write checkpoint-record
+           move q_msgid to w-last-checkpoint-msgid
+           perform 9014-add-checkpoint-entry.
+      *
+       9013-write-checkpoint-record-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    adds a freshly-disposed msgid to the in-memory checkpoint
+      *    table so 2106-check-duplicate-msgid can find it again later
+      *    in this same run ; a full table just stops growing (the
+      *    oldest entries were already checkpointed on disk, and a
+      *    table this size is not expected to fill on any one run).
+      * ---------------------------------------------------------------
+       9014-add-checkpoint-entry.
+      *
+           if w-checkpoint-tab-count < 20000
+              add 1 to w-checkpoint-tab-count
+              move w-last-checkpoint-msgid
+                to ckpt-msgid (w-checkpoint-tab-count)
+           end-if.
+      *
+       9014-add-checkpoint-entry-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    end-of-run housekeeping : how many messages this run read,
+      *    forwarded and dead-lettered, and how long it took, so an
+      *    operator can see the run's shape from the log alone.
+      * ---------------------------------------------------------------
+       9014-show-run-summary.
+      *
+           move function current-date to full-current-date
+           compute w-run-end-secs =
+                   c-hour of f-time * 3600
+                   + c-minutes of f-time * 60
+                   + c-seconds of f-time
+           compute w-run-elapsed-secs =
+                   w-run-end-secs - w-run-start-secs
+           if w-run-elapsed-secs < 0
+              add 86400 to w-run-elapsed-secs
+           end-if
+           divide w-run-elapsed-secs by 3600
+                  giving w-run-elapsed-hh
+                  remainder w-run-end-secs
+           divide w-run-end-secs by 60
+                  giving w-run-elapsed-mm
+                  remainder w-run-elapsed-ss
+      *
+           display pgm-name ' - summary : read '     cnt-read
+                   ', forwarded '                     cnt-write
+                   ', errors/dead-lettered '          cnt-err
+                   ', elapsed '                       w-run-elapsed.
+      *
+       9014-show-run-summary-exit.
+           exit.
+      *
+      * ---------------------------------------------------------------
+      *    on an abend (err not spaces) capture the same platform
+      *    diagnostics an operator would otherwise have to re-run the
+      *    job under oc_dump_ext to get : architecture, byte order,
+      *    and a hex dump of the message in flight when it happened.
+      *    reuses cbl_oc_dump's own diagnostic logic rather than
+      *    duplicating it, by turning its extended-info and file-dump
+      *    switches on in-process before calling it.
+      * ---------------------------------------------------------------
+       9015-capture-diagnostics.
+      *
+           display 'oc_dump_ext' upon environment-name
+           display 'y'           upon environment-value
+           display 'oc_dump_file' upon environment-name
+           display 'DIAGDUMP.TXT' upon environment-value
+      *
+           call 'cbl_oc_dump' using q_message
+           on exception
+              display pgm-name
+                      ' - cbl_oc_dump not available, skipping'
+           end-call.
+      *
+       9015-capture-diagnostics-exit.
+           exit.
+      *
