@@ -0,0 +1,49 @@
+      *---------------------------------------------------------------*
+      *          i d e n t i f i c a t i o n   d i v i s i o n        *
+      *          =============================================        *
+      *---------------------------------------------------------------*
+       identification division.
+      *-----------------------.
+       program-id.      bizdefault.
+       author.          fjavier.porras@gmail.com.
+       date-written.    09/08/2026.
+      *---------------------------------------------------------------*
+      *             e n v i r o n m e n t   d i v i s i o n           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+       environment division.
+      *--------------------.
+       configuration section.
+      *---------------------.
+      *---------------------------------------------------------------*
+      *                    d a t a   d i v i s i o n                  *
+      *---------------------------------------------------------------*
+       data division.
+      *-------------.
+       working-storage section.
+      *-----------------------.
+       01 pgm-name pic x(15)
+                 value 'bizdefault.cob'.
+      *
+       linkage section.
+       01 lnk_message    pic x(4096).
+       01 lnk_failed     pic 9.
+       01 lnk_retryable  pic 9.
+      *---------------------------------------------------------------*
+      *               p r o c e d u r e   d i v i s i o n             *
+      *---------------------------------------------------------------*
+       procedure division using
+               by reference lnk_message,
+               by reference lnk_failed,
+               by reference lnk_retryable.
+      *
+       0000-main.
+      *
+      *    fallback business logic for any mimetype we don't have a
+      *    dedicated handler for : pass the message through as-is.
+      *
+           move 0 to lnk_failed
+           move 0 to lnk_retryable.
+      *
+       0000-main-exit.
+           goback.
