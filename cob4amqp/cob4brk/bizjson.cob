@@ -0,0 +1,69 @@
+      *---------------------------------------------------------------*
+      *          i d e n t i f i c a t i o n   d i v i s i o n        *
+      *          =============================================        *
+      *---------------------------------------------------------------*
+       identification division.
+      *-----------------------.
+       program-id.      bizjson.
+       author.          fjavier.porras@gmail.com.
+       date-written.    09/08/2026.
+      *---------------------------------------------------------------*
+      *             e n v i r o n m e n t   d i v i s i o n           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+       environment division.
+      *--------------------.
+       configuration section.
+      *---------------------.
+      *---------------------------------------------------------------*
+      *                    d a t a   d i v i s i o n                  *
+      *---------------------------------------------------------------*
+       data division.
+      *-------------.
+       working-storage section.
+      *-----------------------.
+       01 pgm-name pic x(15)
+                 value 'bizjson.cob'.
+       01 w-msglen  pic 9(04) comp.
+      *
+       linkage section.
+       01 lnk_message    pic x(4096).
+       01 lnk_failed     pic 9.
+       01 lnk_retryable  pic 9.
+      *---------------------------------------------------------------*
+      *               p r o c e d u r e   d i v i s i o n             *
+      *---------------------------------------------------------------*
+       procedure division using
+               by reference lnk_message,
+               by reference lnk_failed,
+               by reference lnk_retryable.
+      *
+       0000-main.
+      *
+      *    business logic for application/json payloads goes here ;
+      *    today this simply accepts the message as-is, with two
+      *    checks : an empty payload is permanently bad (retrying
+      *    will not put data into it), but a non-empty payload that
+      *    does not end in '}' looks like it arrived truncated, and a
+      *    redelivery of the same msgid might arrive whole -- worth
+      *    one more attempt before dead-lettering it.
+      *
+           move 0 to lnk_failed
+           move 0 to lnk_retryable
+           if lnk_message = spaces or lnk_message = low-values then
+              display pgm-name ' - empty json payload, rejecting'
+              move 1 to lnk_failed
+           else
+              move function length(function trim(lnk_message))
+                to w-msglen
+              if lnk_message (w-msglen:1) not = '}' then
+                 display pgm-name
+                         ' - json payload does not end in }, '
+                         'looks truncated, will retry'
+                 move 1 to lnk_failed
+                 move 1 to lnk_retryable
+              end-if
+           end-if.
+      *
+       0000-main-exit.
+           goback.
