@@ -10,9 +10,15 @@
        01 prefix-queuename pic  x(101).
        01 prefix-timeout   pic  x(101).
       *
-      * UUID property name 
+      * UUID property name
       *
        01 MESSAGEUUID pic x(11) value "messageUUID".
+      *
+      * retry-count property name : how many times this q_msgid has
+      * already been handed back to cobclient for reprocessing.
+      *
+       01 RETRYCOUNT  pic x(10) value "retryCount".
+       01 prefix-retrycount pic x(04) value zeros.
        01 prefix-dummy       pic x(12) value low-values.
       *
       * MAX_MESSAGE_LENGTH definition 
@@ -33,10 +39,19 @@
       * MAX_MESSAGE_PROPERTIES_LENGTH definition (1026)
       * Note : see message.h
       *
-       01 prefix-properties  pic x(1026).             
+      * prefix-betta is a structured view over the same bytes as
+      * prefix-properties : a count (prefix-num), followed by up to
+      * 16 name/value pairs (32 bytes each way), instead of one
+      * opaque blob.  prefix-num tells how many of the 16 slots are
+      * actually in use ; unused slots are undefined.
+      *
+       01 prefix-properties  pic x(1026).
        01 prefix-betta   redefines prefix-properties.
-          05 prefix-num  binary-short.   
-          05 prefix-list pic x(1024).
+          05 prefix-num   binary-short.
+          05 prefix-entry occurs 16 times
+                           indexed by prefix-idx.
+             10 prefix-name  pic x(32).
+             10 prefix-value pic x(32).
       *
       *
       * ===============================================  
