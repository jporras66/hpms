@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  sql-error-ws.cpy
+      *
+      *  WORKING-STORAGE companion to sql-error-rtn.cpy.  COPY this
+      *  into WORKING-STORAGE SECTION in every OCESQL program that also
+      *  COPYs sql-error-rtn.cpy into PROCEDURE DIVISION.
+      ******************************************************************
+       01  SQL-ERROR-RETRYABLE      PIC X VALUE 'N'.
+           88 SQL-ERROR-IS-RETRYABLE      VALUE 'Y'.
+      ******************************************************************
