@@ -0,0 +1,26 @@
+      *
+      * fd-audit.cpy : one line per read/write event on the AUDITLOG
+      * file, GMT-adjusted.  Shared between cobclient.cob (which
+      * writes it) and any reporting program that reads it back, so
+      * both sides always agree on the layout.
+      *
+       01 w-audit-line.
+          05 w-audit-date      pic 9(4)/99/99.
+          05 filler             pic x value space.
+          05 w-audit-hh         pic 99.
+          05 filler             pic x value ':'.
+          05 w-audit-mm         pic 99.
+          05 filler             pic x value ':'.
+          05 w-audit-ss         pic 99.
+          05 filler             pic x value space.
+          05 w-audit-gmt-time   pic x(1) value 'G'.
+          05 w-audit-gmt-hh     pic 99.
+          05 filler             pic x value ':'.
+          05 w-audit-gmt-mm     pic 99.
+          05 filler             pic x value space.
+          05 w-audit-event      pic x(05).
+          05 filler             pic x value space.
+          05 w-audit-msgid      pic x(61).
+          05 filler             pic x value space.
+          05 w-audit-uuid       pic x(61).
+      *
