@@ -0,0 +1,28 @@
+      *
+      * fd-archive.cpy : sequential archive record for every message
+      * bridged through cob4amqp, modeled on the WW02-FILE-DATA
+      * layout in fd-file-data.cpy (fixed-length, FILLER-separated).
+      *
+       FD ARCHIVE-FILE
+            VALUE OF FILE-ID IS WS-ARCHIVE-FILE
+            RECORDING MODE F
+            LABEL RECORD STANDARD
+            BLOCK 0.
+      *
+       01 WW10-ARCHIVE-DATA.
+          05 FILLER          PIC X(15)   VALUE 'ARCHDATE :'.
+          05 WW10-DATE       PIC X(25).
+          05 FILLER          PIC X(01) VALUE '-'.
+          05 FILLER          PIC X(09)   VALUE 'MSGID   :'.
+          05 WW10-MSGID      PIC X(61).
+          05 FILLER          PIC X(01) VALUE '-'.
+          05 FILLER          PIC X(09)   VALUE 'MIMETYPE:'.
+          05 WW10-MIMETYPE   PIC X(51).
+          05 FILLER          PIC X(01) VALUE '-'.
+          05 FILLER          PIC X(09)   VALUE 'MSGLEN  :'.
+          05 WW10-MSGLEN     PIC 9(05) USAGE DISPLAY VALUE 0.
+          05 FILLER          PIC X(01) VALUE '-'.
+          05 WW10-MESSAGE    PIC X(4096) VALUE SPACES.
+          05 FILLER          PIC X(01) VALUE '-'.
+          05 FILLER          PIC X(01) VALUE X'00'.
+      *
