@@ -0,0 +1,43 @@
+      ******************************************************************
+      *  sql-error-rtn.cpy
+      *
+      *  Standard SQLCODE/SQLSTATE handling for every OCESQL program
+      *  that talks to Postgres, lifted from INSERTTBL.cbl's ERROR-RTN.
+      *  COPY this into the PROCEDURE DIVISION of any such program (it
+      *  must already have done EXEC SQL INCLUDE SQLCA) to get the same
+      *  diagnostics and rollback-on-transient-error behaviour that
+      *  every OCESQL-calling program should give for free.
+      *
+      *  Expects the copying program to set SQL-ERROR-RETRYABLE to
+      *  'N' before testing it, and to re-drive the statement itself
+      *  when SQL-ERROR-RETRYABLE comes back 'Y' (a -30 PostgreSQL
+      *  error after ROLLBACK is the only case treated as transient).
+      ******************************************************************
+       SQL-ERROR-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE.
+           MOVE "N" TO SQL-ERROR-RETRYABLE.
+           EVALUATE SQLCODE
+              WHEN  +10
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+      *          TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+                 MOVE "Y" TO SQL-ERROR-RETRYABLE
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       SQL-ERROR-RTN-EXIT.
+           EXIT.
+      ******************************************************************
